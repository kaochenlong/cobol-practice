@@ -2,18 +2,376 @@
        PROGRAM-ID. BMICalculator.
        AUTHOR. BuiBui.
        DATE-WRITTEN. 2021-09-21.
+       DATE-COMPILED.
+      *****************************************************************
+      *  MODIFICATION HISTORY                                         *
+      *  ------------------------------------------------------------ *
+      *  2026-08-09  RKM  Added batch mode driven off a HEALTH-SCREEN *
+      *                   roster file so HR can screen the whole      *
+      *                   staff list in one run instead of one        *
+      *                   ACCEPT-pair at a time.                      *
+      *  2026-08-09  RKM  Classify each BMI against the WHO cutoffs   *
+      *                   and print the category alongside the       *
+      *                   number.                                     *
+      *  2026-08-09  RKM  Validate height/weight as positive numeric  *
+      *                   entries before the BMI COMPUTE runs, with a *
+      *                   re-prompt instead of a size-error abend.    *
+      *  2026-08-09  RKM  Added a metric/imperial toggle so height    *
+      *                   and weight can be keyed in inches/pounds    *
+      *                   and converted before the BMI COMPUTE runs.  *
+      *  2026-08-09  RKM  Widened BMI to 999v99 so a bad reading no   *
+      *                   longer overflows silently, and every        *
+      *                   screening is now appended to a BMILOG       *
+      *                   audit trail.                                *
+      *  2026-08-09  RKM  Rejected height/weight entries are now      *
+      *                   also appended to the shared EXCPRPT         *
+      *                   exception report.                           *
+      *  2026-08-09  RKM  Batch mode now validates HS-HEIGHT/         *
+      *                   HS-WEIGHT the same as the interactive       *
+      *                   ACCEPTs before the BMI COMPUTE runs,        *
+      *                   instead of letting a zero or non-numeric    *
+      *                   roster entry silently ship the previous     *
+      *                   employee's BMI under a new employee ID.     *
+      *  2026-08-09  RKM  BMIRPT now prints the unit code the height  *
+      *                   and weight were recorded in, so a roster    *
+      *                   mixing metric and imperial employees is not *
+      *                   ambiguous to a reader.                       *
+      *  2026-08-09  RKM  Switched the audit trail over to the shared *
+      *                   AUDITLOG file all four programs now append  *
+      *                   to, and guarded both STRINGs that build the *
+      *                   audit key with ON OVERFLOW so a value too    *
+      *                   long for AU-KEY-INPUT/RESULT is flagged to  *
+      *                   EXCPRPT instead of silently truncated.      *
+      *  2026-08-09  RKM  Shortened the audit-overflow reason text so *
+      *                   it no longer truncates against its own      *
+      *                   exception field.                             *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HEALTH-SCREEN-FILE ASSIGN TO "HEALTHIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT BMI-REPORT-FILE ASSIGN TO "BMIRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SCREENING-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCPRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  HEALTH-SCREEN-FILE.
+           COPY healthrec.
+
+       FD  BMI-REPORT-FILE.
+           COPY bmioutrec.
+
+       FD  SCREENING-LOG-FILE.
+           COPY auditrec.
+
+       FD  EXCEPTION-FILE.
+           COPY excptrec.
+
        WORKING-STORAGE SECTION.
-       01 height PIC 999v9.
-       01 weight PIC 999v9.
-       01 BMI PIC 99v99.
+       77  WS-RUN-MODE             PIC X(01).
+       77  WS-CMD-LINE             PIC X(10)  VALUE SPACES.
+       77  WS-EOF-SWITCH           PIC X(01)  VALUE 'N'.
+           88  WS-EOF-YES                     VALUE 'Y'.
+
+       01  height PIC 999v9.
+       01  weight PIC 999v9.
+       01  BMI PIC 999v99.
+       01  WS-BMI-CATEGORY         PIC X(12).
+       01  WS-EMP-ID                PIC X(10)  VALUE SPACES.
+       01  WS-HEIGHT-DISP           PIC ZZ9.9.
+       01  WS-WEIGHT-DISP           PIC ZZ9.9.
+       01  WS-BMI-DISP              PIC ZZ9.99.
+       77  WS-LOG-STATUS            PIC X(02)  VALUE SPACES.
+       01  WS-HEIGHT-INPUT          PIC X(04).
+       01  WS-WEIGHT-INPUT          PIC X(04).
+       77  WS-VALID-SWITCH          PIC X(01)  VALUE 'N'.
+           88  WS-VALID-YES                    VALUE 'Y'.
+       77  WS-UNIT-CHOICE           PIC X(01).
+           88  WS-UNIT-IS-METRIC                VALUE 'M'.
+           88  WS-UNIT-IS-IMPERIAL              VALUE 'I'.
+       77  WS-EXC-STATUS            PIC X(02)  VALUE SPACES.
+       01  WS-EXC-FIELD-NAME        PIC X(20)  VALUE SPACES.
+       01  WS-EXC-BAD-VALUE         PIC X(20)  VALUE SPACES.
+       01  WS-EXC-REASON            PIC X(30)  VALUE SPACES.
 
        PROCEDURE DIVISION.
-           DISPLAY "please input your height(cm): " WITH NO ADVANCING.
-           ACCEPT height.
-           DISPLAY "also input your weight(kg): " WITH NO ADVANCING.
-           ACCEPT weight.
+       0000-MAINLINE.
+           OPEN EXTEND SCREENING-LOG-FILE.
+           IF WS-LOG-STATUS = "35"
+               OPEN OUTPUT SCREENING-LOG-FILE
+           END-IF.
+           OPEN EXTEND EXCEPTION-FILE.
+           IF WS-EXC-STATUS = "35"
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF.
+           ACCEPT WS-CMD-LINE FROM COMMAND-LINE.
+           IF WS-CMD-LINE(1:5) = "BATCH"
+               PERFORM 3000-BATCH-MODE THRU 3000-EXIT
+           ELSE
+               DISPLAY "1. Screen one employee (keyboard entry)"
+               DISPLAY "2. Screen the roster (HEALTHIN file)"
+               DISPLAY "Select an option: " WITH NO ADVANCING
+               ACCEPT WS-RUN-MODE
+               EVALUATE WS-RUN-MODE
+                   WHEN '2'
+                       PERFORM 3000-BATCH-MODE THRU 3000-EXIT
+                   WHEN OTHER
+                       PERFORM 2000-INTERACTIVE-MODE THRU 2000-EXIT
+               END-EVALUATE
+           END-IF.
+           CLOSE SCREENING-LOG-FILE.
+           CLOSE EXCEPTION-FILE.
+           STOP RUN.
+
+      *****************************************************************
+      *  2000-INTERACTIVE-MODE : original one-employee keyboard entry *
+      *****************************************************************
+       2000-INTERACTIVE-MODE.
+           DISPLAY "Employee ID: " WITH NO ADVANCING.
+           ACCEPT WS-EMP-ID.
+           PERFORM 2050-GET-UNIT-SYSTEM THRU 2050-EXIT.
+           PERFORM 2100-GET-HEIGHT THRU 2100-EXIT.
+           PERFORM 2200-GET-WEIGHT THRU 2200-EXIT.
+           MOVE height TO WS-HEIGHT-DISP.
+           MOVE weight TO WS-WEIGHT-DISP.
+           IF WS-UNIT-IS-IMPERIAL
+               PERFORM 2300-CONVERT-TO-METRIC THRU 2300-EXIT
+           END-IF.
            COMPUTE height = height / 100.
            COMPUTE BMI ROUNDED = weight / (height  * height).
-           DISPLAY "Your BMI is: " BMI.
+           PERFORM 8000-CLASSIFY-BMI THRU 8000-EXIT.
+           DISPLAY "Your BMI is: " BMI "  (" WS-BMI-CATEGORY ")".
+           PERFORM 9000-WRITE-AUDIT-LOG THRU 9000-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2050-GET-UNIT-SYSTEM.
+           MOVE 'N' TO WS-VALID-SWITCH.
+           PERFORM UNTIL WS-VALID-YES
+               DISPLAY "Units - (M)etric cm/kg or "
+                   "(I)mperial in/lb: " WITH NO ADVANCING
+               ACCEPT WS-UNIT-CHOICE
+               IF WS-UNIT-IS-METRIC OR WS-UNIT-IS-IMPERIAL
+                   SET WS-VALID-YES TO TRUE
+               ELSE
+                   DISPLAY "Please enter M or I."
+               END-IF
+           END-PERFORM.
+       2050-EXIT.
+           EXIT.
+
+       2100-GET-HEIGHT.
+           MOVE 'N' TO WS-VALID-SWITCH.
+           PERFORM UNTIL WS-VALID-YES
+               IF WS-UNIT-IS-IMPERIAL
+                   DISPLAY "please input your height(in, 4 digits "
+                       "e.g. 0068): " WITH NO ADVANCING
+               ELSE
+                   DISPLAY "please input your height(cm, 4 digits "
+                       "e.g. 0175): " WITH NO ADVANCING
+               END-IF
+               ACCEPT WS-HEIGHT-INPUT
+               IF WS-HEIGHT-INPUT IS NUMERIC
+                   MOVE WS-HEIGHT-INPUT TO height
+                   IF height > 0
+                       SET WS-VALID-YES TO TRUE
+                   ELSE
+                       DISPLAY "Height must be greater than zero. "
+                           "Please re-enter."
+                       MOVE "HEIGHT"        TO WS-EXC-FIELD-NAME
+                       MOVE WS-HEIGHT-INPUT TO WS-EXC-BAD-VALUE
+                       MOVE "NOT GREATER THAN ZERO"
+                                             TO WS-EXC-REASON
+                       PERFORM 9100-WRITE-EXCEPTION THRU 9100-EXIT
+                   END-IF
+               ELSE
+                   DISPLAY "Height must be a number. Please re-enter."
+                   MOVE "HEIGHT"        TO WS-EXC-FIELD-NAME
+                   MOVE WS-HEIGHT-INPUT TO WS-EXC-BAD-VALUE
+                   MOVE "NOT NUMERIC"   TO WS-EXC-REASON
+                   PERFORM 9100-WRITE-EXCEPTION THRU 9100-EXIT
+               END-IF
+           END-PERFORM.
+       2100-EXIT.
+           EXIT.
+
+       2200-GET-WEIGHT.
+           MOVE 'N' TO WS-VALID-SWITCH.
+           PERFORM UNTIL WS-VALID-YES
+               IF WS-UNIT-IS-IMPERIAL
+                   DISPLAY "also input your weight(lb, 4 digits "
+                       "e.g. 0150): " WITH NO ADVANCING
+               ELSE
+                   DISPLAY "also input your weight(kg, 4 digits "
+                       "e.g. 0065): " WITH NO ADVANCING
+               END-IF
+               ACCEPT WS-WEIGHT-INPUT
+               IF WS-WEIGHT-INPUT IS NUMERIC
+                   MOVE WS-WEIGHT-INPUT TO weight
+                   IF weight > 0
+                       SET WS-VALID-YES TO TRUE
+                   ELSE
+                       DISPLAY "Weight must be greater than zero. "
+                           "Please re-enter."
+                       MOVE "WEIGHT"        TO WS-EXC-FIELD-NAME
+                       MOVE WS-WEIGHT-INPUT TO WS-EXC-BAD-VALUE
+                       MOVE "NOT GREATER THAN ZERO"
+                                             TO WS-EXC-REASON
+                       PERFORM 9100-WRITE-EXCEPTION THRU 9100-EXIT
+                   END-IF
+               ELSE
+                   DISPLAY "Weight must be a number. Please re-enter."
+                   MOVE "WEIGHT"        TO WS-EXC-FIELD-NAME
+                   MOVE WS-WEIGHT-INPUT TO WS-EXC-BAD-VALUE
+                   MOVE "NOT NUMERIC"   TO WS-EXC-REASON
+                   PERFORM 9100-WRITE-EXCEPTION THRU 9100-EXIT
+               END-IF
+           END-PERFORM.
+       2200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2300-CONVERT-TO-METRIC : inches/pounds to cm/kg before the   *
+      *                           existing BMI COMPUTE runs           *
+      *****************************************************************
+       2300-CONVERT-TO-METRIC.
+           COMPUTE height ROUNDED = height * 2.54.
+           COMPUTE weight ROUNDED = weight * 0.453592.
+       2300-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  3000-BATCH-MODE : one BMI per employee off the HEALTHIN      *
+      *                    roster file, written to BMIRPT             *
+      *****************************************************************
+       3000-BATCH-MODE.
+           OPEN INPUT HEALTH-SCREEN-FILE
+           OPEN OUTPUT BMI-REPORT-FILE
+           PERFORM 3100-READ-HEALTH-RECORD THRU 3100-EXIT
+           PERFORM UNTIL WS-EOF-YES
+               PERFORM 3200-PROCESS-HEALTH-RECORD THRU 3200-EXIT
+               PERFORM 3100-READ-HEALTH-RECORD THRU 3100-EXIT
+           END-PERFORM
+           CLOSE HEALTH-SCREEN-FILE
+           CLOSE BMI-REPORT-FILE.
+       3000-EXIT.
+           EXIT.
+
+       3100-READ-HEALTH-RECORD.
+           READ HEALTH-SCREEN-FILE
+               AT END
+                   SET WS-EOF-YES TO TRUE
+           END-READ.
+       3100-EXIT.
+           EXIT.
+
+       3200-PROCESS-HEALTH-RECORD.
+           MOVE SPACES TO BR-REPORT-RECORD.
+           MOVE HS-EMP-ID TO BR-EMP-ID WS-EMP-ID.
+           MOVE HS-HEIGHT TO BR-HEIGHT WS-HEIGHT-DISP.
+           MOVE HS-WEIGHT TO BR-WEIGHT WS-WEIGHT-DISP.
+           MOVE HS-UNIT-CODE TO BR-UNIT.
+           IF HS-HEIGHT IS NUMERIC AND HS-HEIGHT > 0
+                   AND HS-WEIGHT IS NUMERIC AND HS-WEIGHT > 0
+               MOVE HS-HEIGHT TO height
+               MOVE HS-WEIGHT TO weight
+               IF HS-UNIT-IMPERIAL
+                   PERFORM 2300-CONVERT-TO-METRIC THRU 2300-EXIT
+               END-IF
+               COMPUTE height = height / 100
+               COMPUTE BMI ROUNDED = weight / (height * height)
+               MOVE BMI TO BR-BMI
+               PERFORM 8000-CLASSIFY-BMI THRU 8000-EXIT
+               MOVE WS-BMI-CATEGORY TO BR-CATEGORY
+               MOVE "PROCESSED" TO BR-STATUS
+           ELSE
+               MOVE ZERO          TO BMI
+               MOVE "REJECTED"    TO WS-BMI-CATEGORY
+               MOVE SPACES        TO BR-CATEGORY
+               MOVE "REJECTED"    TO BR-STATUS
+               MOVE "HEIGHT/WEIGHT"  TO WS-EXC-FIELD-NAME
+               MOVE HS-EMP-ID     TO WS-EXC-BAD-VALUE
+               MOVE "HEIGHT OR WEIGHT NOT > 0"
+                                  TO WS-EXC-REASON
+               PERFORM 9100-WRITE-EXCEPTION THRU 9100-EXIT
+           END-IF.
+           WRITE BR-REPORT-RECORD.
+           PERFORM 9000-WRITE-AUDIT-LOG THRU 9000-EXIT.
+       3200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  8000-CLASSIFY-BMI : classify BMI against the WHO cutoffs     *
+      *****************************************************************
+       8000-CLASSIFY-BMI.
+           EVALUATE TRUE
+               WHEN BMI < 18.5
+                   MOVE "Underweight" TO WS-BMI-CATEGORY
+               WHEN BMI < 25.0
+                   MOVE "Normal"      TO WS-BMI-CATEGORY
+               WHEN BMI < 30.0
+                   MOVE "Overweight"  TO WS-BMI-CATEGORY
+               WHEN OTHER
+                   MOVE "Obese"       TO WS-BMI-CATEGORY
+           END-EVALUATE.
+       8000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  9000-WRITE-AUDIT-LOG : append one screening to the shared     *
+      *                         AUDITLOG so a completed run leaves a  *
+      *                         record behind                         *
+      *****************************************************************
+       9000-WRITE-AUDIT-LOG.
+           MOVE SPACES     TO AU-AUDIT-RECORD.
+           MOVE "BMICALC"  TO AU-PROGRAM-ID.
+           ACCEPT AU-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT AU-RUN-TIME FROM TIME.
+           MOVE WS-EMP-ID  TO AU-KEY-ID.
+           MOVE BMI TO WS-BMI-DISP.
+           STRING "H=" WS-HEIGHT-DISP " W=" WS-WEIGHT-DISP
+               DELIMITED BY SIZE INTO AU-KEY-INPUT
+               ON OVERFLOW
+                   MOVE "AU-KEY-INPUT"  TO WS-EXC-FIELD-NAME
+                   MOVE AU-KEY-INPUT    TO WS-EXC-BAD-VALUE
+                   MOVE "AUDIT STRING OVERFLOWED KEY" TO WS-EXC-REASON
+                   PERFORM 9100-WRITE-EXCEPTION THRU 9100-EXIT
+           END-STRING.
+           STRING "BMI=" WS-BMI-DISP " " WS-BMI-CATEGORY
+               DELIMITED BY SIZE INTO AU-KEY-RESULT
+               ON OVERFLOW
+                   MOVE "AU-KEY-RESULT" TO WS-EXC-FIELD-NAME
+                   MOVE AU-KEY-RESULT   TO WS-EXC-BAD-VALUE
+                   MOVE "AUDIT STRING OVERFLOWED KEY" TO WS-EXC-REASON
+                   PERFORM 9100-WRITE-EXCEPTION THRU 9100-EXIT
+           END-STRING.
+           WRITE AU-AUDIT-RECORD.
+       9000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  9100-WRITE-EXCEPTION : append one rejected entry to the      *
+      *                         shared EXCPRPT exception report       *
+      *****************************************************************
+       9100-WRITE-EXCEPTION.
+           MOVE SPACES        TO EX-EXCEPTION-RECORD.
+           MOVE "BMICALC"     TO EX-PROGRAM-ID.
+           ACCEPT EX-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT EX-RUN-TIME FROM TIME.
+           MOVE WS-EXC-FIELD-NAME TO EX-FIELD-NAME.
+           MOVE WS-EXC-BAD-VALUE  TO EX-BAD-VALUE.
+           MOVE WS-EXC-REASON     TO EX-REASON.
+           WRITE EX-EXCEPTION-RECORD.
+       9100-EXIT.
+           EXIT.
