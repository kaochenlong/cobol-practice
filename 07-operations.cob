@@ -2,14 +2,162 @@
        PROGRAM-ID. Operations.
        AUTHOR. YesICan.
        DATE-WRITTEN. 2021-09-21.
+       DATE-COMPILED.
+      *****************************************************************
+      *  MODIFICATION HISTORY                                         *
+      *  ------------------------------------------------------------ *
+      *  2026-08-09  RKM  Added a BATCH mode that reads a stream of   *
+      *                   ADD/SUBTRACT/MULTIPLY/DIVIDE transactions   *
+      *                   from an input file and applies them to N    *
+      *                   in sequence, reporting Result and Rem for   *
+      *                   each transaction plus a final total line.   *
+      *  2026-08-09  RKM  Guarded both DIVIDE statements with ON      *
+      *                   SIZE ERROR, and flagged a zero operand on   *
+      *                   a batch DIVIDE transaction instead of       *
+      *                   letting it abend the run.                   *
+      *  2026-08-09  RKM  Added a LOAN mode that computes simple      *
+      *                   interest and payoff for a batch of         *
+      *                   employee-loan records.                      *
+      *  2026-08-09  RKM  Converted N, Result, Rem and the            *
+      *                   transaction operand to signed fields so a   *
+      *                   debit/credit batch that drives the balance  *
+      *                   negative reports correctly instead of       *
+      *                   wrapping into an unsigned garble.           *
+      *  2026-08-09  RKM  Rejected batch DIVIDE-by-zero transactions  *
+      *                   are now also appended to the shared         *
+      *                   EXCPRPT exception report.                   *
+      *  2026-08-09  RKM  Added an OPSLOG audit trail of each         *
+      *                   transaction and loan processed, the same    *
+      *                   AUDITREC layout BMICalculator logs to.      *
+      *  2026-08-09  RKM  BATCH and LOAN modes now check FILE STATUS  *
+      *                   after OPEN INPUT and skip the read loop on  *
+      *                   a missing file instead of spinning forever  *
+      *                   on repeated bad reads.                      *
+      *  2026-08-09  RKM  Guarded the batch ADD/SUBTRACT/MULTIPLY     *
+      *                   against signed-field overflow on N with     *
+      *                   ON SIZE ERROR, the same way the DIVIDE      *
+      *                   path already guards against a zero operand. *
+      *  2026-08-09  RKM  Widened Result and Rem to S9(3) to match N, *
+      *                   so a running balance or quotient/remainder  *
+      *                   past two digits no longer truncates and     *
+      *                   corrupts every transaction after it.        *
+      *  2026-08-09  RKM  Widened WS-AUD-KEY-INPUT/RESULT to match    *
+      *                   the wider AUDITREC key fields and guarded   *
+      *                   every STRING that builds one with ON        *
+      *                   OVERFLOW so a future mismatch is flagged to *
+      *                   EXCPRPT instead of silently dropping data.  *
+      *  2026-08-09  RKM  An unrecognized transaction operation code  *
+      *                   now also appends to the shared EXCPRPT      *
+      *                   exception report, the same as every other   *
+      *                   rejection in this paragraph.                *
+      *  2026-08-09  RKM  Result is now also reset to ZERO at the top *
+      *                   of 3200-PROCESS-TRANSACTION so a rejected   *
+      *                   transaction's report line never carries the *
+      *                   previous transaction's stale value, and a   *
+      *                   zero-term loan record now also appends to   *
+      *                   EXCPRPT.  Widened the exception field-name  *
+      *                   field so a long file name no longer         *
+      *                   truncates, and shortened the audit-overflow *
+      *                   reason text to fit its field.                *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "OPSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "OPSRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+           SELECT LOAN-FILE ASSIGN TO "LOANIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOAN-STATUS.
+           SELECT LOAN-REPORT-FILE ASSIGN TO "LOANRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOANRPT-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCPRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OPS-LOG-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+           COPY tranrec.
+
+       FD  REPORT-FILE.
+           COPY opsoutrec.
+
+       FD  LOAN-FILE.
+           COPY loanrec.
+
+       FD  LOAN-REPORT-FILE.
+           COPY loanoutrec.
+
+       FD  EXCEPTION-FILE.
+           COPY excptrec.
+
+       FD  AUDIT-LOG-FILE.
+           COPY auditrec.
+
        WORKING-STORAGE SECTION.
-       01 N PIC 9(3).
-       01 Result PIC 9(2).
-       01 Rem PIC 9(2).
+       01 N PIC S9(3).
+       01 Result PIC S9(3) VALUE ZERO.
+       01 Rem PIC S9(3) VALUE ZERO.
+       01  WS-CMD-LINE              PIC X(10).
+       77  WS-TRAN-STATUS           PIC X(02)  VALUE SPACES.
+       77  WS-RPT-STATUS            PIC X(02)  VALUE SPACES.
+       77  WS-EOF-SWITCH            PIC X(01)  VALUE 'N'.
+           88  WS-EOF-YES                      VALUE 'Y'.
+       77  WS-LOAN-STATUS           PIC X(02)  VALUE SPACES.
+       77  WS-LOANRPT-STATUS        PIC X(02)  VALUE SPACES.
+       77  WS-LOAN-EOF-SWITCH       PIC X(01)  VALUE 'N'.
+           88  WS-LOAN-EOF-YES                 VALUE 'Y'.
+       01  WS-INTEREST-TEMP1        PIC 9(09)V9(06).
+       01  WS-INTEREST-TEMP2        PIC 9(09)V9(06).
+       01  WS-INTEREST              PIC 9(07)V99.
+       01  WS-PAYOFF                PIC 9(07)V99.
+       77  WS-EXC-STATUS            PIC X(02)  VALUE SPACES.
+       01  WS-EXC-FIELD-NAME        PIC X(20)  VALUE SPACES.
+       01  WS-EXC-BAD-VALUE         PIC X(20)  VALUE SPACES.
+       01  WS-EXC-REASON            PIC X(30)  VALUE SPACES.
+       77  WS-OPS-LOG-STATUS        PIC X(02)  VALUE SPACES.
+       01  WS-AUD-KEY-ID            PIC X(10)  VALUE SPACES.
+       01  WS-AUD-KEY-INPUT         PIC X(45)  VALUE SPACES.
+       01  WS-AUD-KEY-RESULT        PIC X(45)  VALUE SPACES.
 
        PROCEDURE DIVISION.
+       0000-MAINLINE.
+           OPEN EXTEND EXCEPTION-FILE.
+           IF WS-EXC-STATUS = "35"
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-OPS-LOG-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           ACCEPT WS-CMD-LINE FROM COMMAND-LINE.
+           EVALUATE WS-CMD-LINE
+               WHEN "BATCH"
+                   PERFORM 3000-BATCH-MODE THRU 3000-EXIT
+               WHEN "LOAN"
+                   PERFORM 4000-LOAN-MODE THRU 4000-EXIT
+               WHEN OTHER
+                   PERFORM 1000-DEMO-MODE THRU 1000-EXIT
+           END-EVALUATE.
+           CLOSE EXCEPTION-FILE.
+           CLOSE AUDIT-LOG-FILE.
+           STOP RUN.
+
+      *****************************************************************
+      *  1000-DEMO-MODE : the original one-shot arithmetic demo,      *
+      *                   unchanged, run when no transaction file is  *
+      *                   supplied                                    *
+      *****************************************************************
+       1000-DEMO-MODE.
            MOVE 10 TO N.
            DISPLAY "N = " N.
            ADD 2 TO N.
@@ -21,8 +169,289 @@
            DISPLAY "Result = " Result.
            MULTIPLY 3 BY N.
            DISPLAY "N = " N.
-           DIVIDE 8 INTO N GIVING Result.
+           DIVIDE 8 INTO N GIVING Result
+               ON SIZE ERROR
+                   DISPLAY "Divide by zero - Result not computed."
+           END-DIVIDE.
            DISPLAY "Result = " Result.
-           DIVIDE 8 INTO N GIVING Result REMAINDER Rem.
+           DIVIDE 8 INTO N GIVING Result REMAINDER Rem
+               ON SIZE ERROR
+                   DISPLAY "Divide by zero - Result not computed."
+           END-DIVIDE.
            DISPLAY "Result = " Result.
            DISPLAY "Remainder = " Rem.
+           MOVE SPACES         TO WS-AUD-KEY-ID.
+           STRING "N=" N DELIMITED BY SIZE INTO WS-AUD-KEY-INPUT
+               ON OVERFLOW
+                   PERFORM 9150-LOG-AUDIT-OVERFLOW THRU 9150-EXIT
+           END-STRING.
+           STRING "RESULT=" Result " REM=" Rem
+               DELIMITED BY SIZE INTO WS-AUD-KEY-RESULT
+               ON OVERFLOW
+                   PERFORM 9150-LOG-AUDIT-OVERFLOW THRU 9150-EXIT
+           END-STRING.
+           PERFORM 9200-WRITE-AUDIT-LOG THRU 9200-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  3000-BATCH-MODE : apply each OPSIN transaction to N in       *
+      *                    sequence and report the running balance    *
+      *****************************************************************
+       3000-BATCH-MODE.
+           MOVE 10 TO N.
+           OPEN INPUT TRANSACTION-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           IF WS-TRAN-STATUS = "00"
+               PERFORM 3100-READ-TRANSACTION THRU 3100-EXIT
+               PERFORM UNTIL WS-EOF-YES
+                   PERFORM 3200-PROCESS-TRANSACTION THRU 3200-EXIT
+                   PERFORM 3100-READ-TRANSACTION THRU 3100-EXIT
+               END-PERFORM
+           ELSE
+               MOVE "TRANSACTION-FILE" TO WS-EXC-FIELD-NAME
+               MOVE WS-TRAN-STATUS     TO WS-EXC-BAD-VALUE
+               MOVE "OPSIN COULD NOT BE OPENED"
+                                       TO WS-EXC-REASON
+               PERFORM 9100-WRITE-EXCEPTION THRU 9100-EXIT
+           END-IF.
+           PERFORM 3300-WRITE-FINAL-TOTAL THRU 3300-EXIT.
+           IF WS-TRAN-STATUS = "00"
+               CLOSE TRANSACTION-FILE
+           END-IF.
+           CLOSE REPORT-FILE.
+       3000-EXIT.
+           EXIT.
+
+       3100-READ-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+       3100-EXIT.
+           EXIT.
+
+       3200-PROCESS-TRANSACTION.
+           MOVE SPACES        TO OR-REPORT-RECORD.
+           MOVE TR-OPERATION  TO OR-OPERATION.
+           MOVE TR-OPERAND    TO OR-OPERAND.
+           MOVE ZERO          TO Result Rem.
+           EVALUATE TRUE
+               WHEN TR-ADD
+                   ADD TR-OPERAND TO N
+                       ON SIZE ERROR
+                           MOVE "OVERFLOW"     TO OR-STATUS
+                           MOVE "N"            TO WS-EXC-FIELD-NAME
+                           MOVE TR-OPERAND     TO WS-EXC-BAD-VALUE
+                           MOVE "ADD OVERFLOWED N"
+                                               TO WS-EXC-REASON
+                           PERFORM 9100-WRITE-EXCEPTION THRU 9100-EXIT
+                       NOT ON SIZE ERROR
+                           MOVE N TO Result
+                   END-ADD
+               WHEN TR-SUBTRACT
+                   SUBTRACT TR-OPERAND FROM N
+                       ON SIZE ERROR
+                           MOVE "OVERFLOW"     TO OR-STATUS
+                           MOVE "N"            TO WS-EXC-FIELD-NAME
+                           MOVE TR-OPERAND     TO WS-EXC-BAD-VALUE
+                           MOVE "SUBTRACT OVERFLOWED N"
+                                               TO WS-EXC-REASON
+                           PERFORM 9100-WRITE-EXCEPTION THRU 9100-EXIT
+                       NOT ON SIZE ERROR
+                           MOVE N TO Result
+                   END-SUBTRACT
+               WHEN TR-MULTIPLY
+                   MULTIPLY TR-OPERAND BY N
+                       ON SIZE ERROR
+                           MOVE "OVERFLOW"     TO OR-STATUS
+                           MOVE "N"            TO WS-EXC-FIELD-NAME
+                           MOVE TR-OPERAND     TO WS-EXC-BAD-VALUE
+                           MOVE "MULTIPLY OVERFLOWED N"
+                                               TO WS-EXC-REASON
+                           PERFORM 9100-WRITE-EXCEPTION THRU 9100-EXIT
+                       NOT ON SIZE ERROR
+                           MOVE N TO Result
+                   END-MULTIPLY
+               WHEN TR-DIVIDE
+                   IF TR-OPERAND = ZERO
+                       MOVE "DIVIDE BY ZERO" TO OR-STATUS
+                       MOVE "TR-OPERAND"     TO WS-EXC-FIELD-NAME
+                       MOVE TR-OPERAND       TO WS-EXC-BAD-VALUE
+                       MOVE "DIVIDE BY ZERO" TO WS-EXC-REASON
+                       PERFORM 9100-WRITE-EXCEPTION THRU 9100-EXIT
+                   ELSE
+                       DIVIDE N BY TR-OPERAND
+                           GIVING Result REMAINDER Rem
+                       MOVE Result TO N
+                   END-IF
+               WHEN OTHER
+                   MOVE "BAD OPERATION" TO OR-STATUS
+                   MOVE "TR-OPERATION"  TO WS-EXC-FIELD-NAME
+                   MOVE TR-OPERATION    TO WS-EXC-BAD-VALUE
+                   MOVE "UNRECOGNIZED OPERATION CODE"
+                                        TO WS-EXC-REASON
+                   PERFORM 9100-WRITE-EXCEPTION THRU 9100-EXIT
+           END-EVALUATE.
+           MOVE N      TO OR-RUNNING-N.
+           MOVE Result TO OR-RESULT.
+           MOVE Rem    TO OR-REM.
+           IF OR-STATUS = SPACES
+               MOVE "PROCESSED" TO OR-STATUS
+           END-IF.
+           WRITE OR-REPORT-RECORD.
+           MOVE SPACES         TO WS-AUD-KEY-ID.
+           STRING "OP=" OR-OPERATION " OPERAND=" OR-OPERAND
+               DELIMITED BY SIZE INTO WS-AUD-KEY-INPUT
+               ON OVERFLOW
+                   PERFORM 9150-LOG-AUDIT-OVERFLOW THRU 9150-EXIT
+           END-STRING.
+           STRING "RESULT=" OR-RESULT " " OR-STATUS
+               DELIMITED BY SIZE INTO WS-AUD-KEY-RESULT
+               ON OVERFLOW
+                   PERFORM 9150-LOG-AUDIT-OVERFLOW THRU 9150-EXIT
+           END-STRING.
+           PERFORM 9200-WRITE-AUDIT-LOG THRU 9200-EXIT.
+       3200-EXIT.
+           EXIT.
+
+       3300-WRITE-FINAL-TOTAL.
+           MOVE SPACES       TO OR-REPORT-RECORD.
+           MOVE "="          TO OR-OPERATION.
+           MOVE N            TO OR-RUNNING-N.
+           MOVE Result       TO OR-RESULT.
+           MOVE Rem          TO OR-REM.
+           MOVE "FINAL TOTAL" TO OR-STATUS.
+           WRITE OR-REPORT-RECORD.
+           MOVE SPACES         TO WS-AUD-KEY-ID.
+           MOVE SPACES         TO WS-AUD-KEY-INPUT.
+           STRING "N=" OR-RUNNING-N " RESULT=" OR-RESULT
+               DELIMITED BY SIZE INTO WS-AUD-KEY-RESULT
+               ON OVERFLOW
+                   PERFORM 9150-LOG-AUDIT-OVERFLOW THRU 9150-EXIT
+           END-STRING.
+           PERFORM 9200-WRITE-AUDIT-LOG THRU 9200-EXIT.
+       3300-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  4000-LOAN-MODE : compute simple interest and payoff for      *
+      *                   each employee-loan record on LOANIN, using  *
+      *                   the same MULTIPLY/DIVIDE pattern as the     *
+      *                   running-total batch above                   *
+      *****************************************************************
+       4000-LOAN-MODE.
+           OPEN INPUT LOAN-FILE.
+           OPEN OUTPUT LOAN-REPORT-FILE.
+           IF WS-LOAN-STATUS = "00"
+               PERFORM 4100-READ-LOAN THRU 4100-EXIT
+               PERFORM UNTIL WS-LOAN-EOF-YES
+                   PERFORM 4200-PROCESS-LOAN THRU 4200-EXIT
+                   PERFORM 4100-READ-LOAN THRU 4100-EXIT
+               END-PERFORM
+               CLOSE LOAN-FILE
+           ELSE
+               MOVE "LOAN-FILE"    TO WS-EXC-FIELD-NAME
+               MOVE WS-LOAN-STATUS TO WS-EXC-BAD-VALUE
+               MOVE "LOANIN COULD NOT BE OPENED"
+                                   TO WS-EXC-REASON
+               PERFORM 9100-WRITE-EXCEPTION THRU 9100-EXIT
+           END-IF.
+           CLOSE LOAN-REPORT-FILE.
+       4000-EXIT.
+           EXIT.
+
+       4100-READ-LOAN.
+           READ LOAN-FILE
+               AT END
+                   MOVE 'Y' TO WS-LOAN-EOF-SWITCH
+           END-READ.
+       4100-EXIT.
+           EXIT.
+
+       4200-PROCESS-LOAN.
+           MOVE SPACES         TO LR-REPORT-RECORD.
+           MOVE LN-LOAN-ID     TO LR-LOAN-ID.
+           MOVE LN-PRINCIPAL   TO LR-PRINCIPAL.
+           MOVE LN-ANNUAL-RATE TO LR-ANNUAL-RATE.
+           MOVE LN-TERM-MONTHS TO LR-TERM-MONTHS.
+           IF LN-TERM-MONTHS = ZERO
+               MOVE "BAD TERM"  TO LR-STATUS
+               MOVE ZERO        TO WS-INTEREST WS-PAYOFF
+               MOVE "LN-TERM-MONTHS" TO WS-EXC-FIELD-NAME
+               MOVE LN-TERM-MONTHS   TO WS-EXC-BAD-VALUE
+               MOVE "LOAN TERM IS ZERO" TO WS-EXC-REASON
+               PERFORM 9100-WRITE-EXCEPTION THRU 9100-EXIT
+           ELSE
+               MULTIPLY LN-PRINCIPAL BY LN-ANNUAL-RATE
+                   GIVING WS-INTEREST-TEMP1
+               MULTIPLY WS-INTEREST-TEMP1 BY LN-TERM-MONTHS
+                   GIVING WS-INTEREST-TEMP2
+               DIVIDE WS-INTEREST-TEMP2 BY 12
+                   GIVING WS-INTEREST ROUNDED
+               ADD LN-PRINCIPAL WS-INTEREST GIVING WS-PAYOFF
+               MOVE "PROCESSED"     TO LR-STATUS
+           END-IF.
+           MOVE WS-INTEREST TO LR-INTEREST.
+           MOVE WS-PAYOFF   TO LR-PAYOFF.
+           WRITE LR-REPORT-RECORD.
+           MOVE LN-LOAN-ID      TO WS-AUD-KEY-ID.
+           STRING "PRINCIPAL=" LR-PRINCIPAL " RATE=" LR-ANNUAL-RATE
+               DELIMITED BY SIZE INTO WS-AUD-KEY-INPUT
+               ON OVERFLOW
+                   PERFORM 9150-LOG-AUDIT-OVERFLOW THRU 9150-EXIT
+           END-STRING.
+           STRING "INTEREST=" LR-INTEREST " PAYOFF=" LR-PAYOFF
+               DELIMITED BY SIZE INTO WS-AUD-KEY-RESULT
+               ON OVERFLOW
+                   PERFORM 9150-LOG-AUDIT-OVERFLOW THRU 9150-EXIT
+           END-STRING.
+           PERFORM 9200-WRITE-AUDIT-LOG THRU 9200-EXIT.
+       4200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  9100-WRITE-EXCEPTION : append one rejected entry to the      *
+      *                         shared EXCPRPT exception report       *
+      *****************************************************************
+       9100-WRITE-EXCEPTION.
+           MOVE SPACES         TO EX-EXCEPTION-RECORD.
+           MOVE "OPERATNS"     TO EX-PROGRAM-ID.
+           ACCEPT EX-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT EX-RUN-TIME FROM TIME.
+           MOVE WS-EXC-FIELD-NAME TO EX-FIELD-NAME.
+           MOVE WS-EXC-BAD-VALUE  TO EX-BAD-VALUE.
+           MOVE WS-EXC-REASON     TO EX-REASON.
+           WRITE EX-EXCEPTION-RECORD.
+       9100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  9150-LOG-AUDIT-OVERFLOW : a STRING building the audit-log key *
+      *                            ran out of room - flag it to        *
+      *                            EXCPRPT instead of silently         *
+      *                            dropping the tail of the value      *
+      *****************************************************************
+       9150-LOG-AUDIT-OVERFLOW.
+           MOVE "AUDIT-LOG-KEY" TO WS-EXC-FIELD-NAME.
+           MOVE WS-AUD-KEY-ID   TO WS-EXC-BAD-VALUE.
+           MOVE "AUDIT STRING OVERFLOWED KEY" TO WS-EXC-REASON.
+           PERFORM 9100-WRITE-EXCEPTION THRU 9100-EXIT.
+       9150-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  9200-WRITE-AUDIT-LOG : append one run/transaction/loan record *
+      *                         to the shared AUDITLOG audit trail     *
+      *****************************************************************
+       9200-WRITE-AUDIT-LOG.
+           MOVE SPACES         TO AU-AUDIT-RECORD.
+           MOVE "OPERATNS"     TO AU-PROGRAM-ID.
+           ACCEPT AU-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT AU-RUN-TIME FROM TIME.
+           MOVE WS-AUD-KEY-ID     TO AU-KEY-ID.
+           MOVE WS-AUD-KEY-INPUT  TO AU-KEY-INPUT.
+           MOVE WS-AUD-KEY-RESULT TO AU-KEY-RESULT.
+           WRITE AU-AUDIT-RECORD.
+       9200-EXIT.
+           EXIT.
