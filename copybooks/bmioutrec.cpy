@@ -0,0 +1,18 @@
+      *****************************************************************
+      *  BMIOUTREC.CPY                                                *
+      *  One printed line of the BMI batch screening report.          *
+      *****************************************************************
+       01  BR-REPORT-RECORD.
+           05  BR-EMP-ID           PIC X(10).
+           05  FILLER              PIC X(03).
+           05  BR-HEIGHT           PIC ZZ9.9.
+           05  FILLER              PIC X(03).
+           05  BR-WEIGHT           PIC ZZ9.9.
+           05  FILLER              PIC X(03).
+           05  BR-UNIT             PIC X(01).
+           05  FILLER              PIC X(03).
+           05  BR-BMI              PIC ZZ9.99.
+           05  FILLER              PIC X(03).
+           05  BR-CATEGORY         PIC X(12).
+           05  FILLER              PIC X(03).
+           05  BR-STATUS           PIC X(15).
