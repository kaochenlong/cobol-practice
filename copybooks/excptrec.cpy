@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  EXCPTREC.CPY                                                 *
+      *  One line of the shared end-of-day exception report :        *
+      *  which program rejected or flagged a value, when, and why.   *
+      *  Appended to by every program, never rewritten.                *
+      *****************************************************************
+       01  EX-EXCEPTION-RECORD.
+           05  EX-PROGRAM-ID       PIC X(08).
+           05  EX-RUN-DATE         PIC X(08).
+           05  EX-RUN-TIME         PIC X(06).
+           05  EX-FIELD-NAME       PIC X(20).
+           05  EX-BAD-VALUE        PIC X(20).
+           05  EX-REASON           PIC X(30).
