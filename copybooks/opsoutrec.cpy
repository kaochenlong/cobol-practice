@@ -0,0 +1,16 @@
+      *****************************************************************
+      *  OPSOUTREC.CPY                                                *
+      *  One printed line of the Operations running-balance report.   *
+      *****************************************************************
+       01  OR-REPORT-RECORD.
+           05  OR-OPERATION        PIC X(01).
+           05  FILLER              PIC X(03).
+           05  OR-OPERAND          PIC ---9.
+           05  FILLER              PIC X(03).
+           05  OR-RUNNING-N        PIC ---9.
+           05  FILLER              PIC X(03).
+           05  OR-RESULT           PIC ---9.
+           05  FILLER              PIC X(03).
+           05  OR-REM              PIC ---9.
+           05  FILLER              PIC X(03).
+           05  OR-STATUS           PIC X(15).
