@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  LOANREC.CPY                                                  *
+      *  One employee-loan simple-interest request : principal, the  *
+      *  annual rate (as a decimal, e.g. 0550 = 5.50%) and the term   *
+      *  of the loan in months.                                       *
+      *****************************************************************
+       01  LN-LOAN-RECORD.
+           05  LN-LOAN-ID          PIC X(10).
+           05  LN-PRINCIPAL        PIC 9(07)V99.
+           05  LN-ANNUAL-RATE      PIC 9(01)V9(04).
+           05  LN-TERM-MONTHS      PIC 9(03).
