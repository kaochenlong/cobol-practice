@@ -0,0 +1,10 @@
+      *****************************************************************
+      *  PERSONREC.CPY                                                *
+      *  Common person fields (id and age) shared by Variables,      *
+      *  InputAndOutput and any future intake program.  Meant to be  *
+      *  nested inside a program's own 01-level record via COPY, so  *
+      *  every program's "person" record starts from one consistent  *
+      *  layout instead of each one inventing its own.                *
+      *****************************************************************
+           05  PR-PERSON-ID        PIC X(10).
+           05  PR-AGE              PIC S9(03).
