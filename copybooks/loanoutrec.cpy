@@ -0,0 +1,18 @@
+      *****************************************************************
+      *  LOANOUTREC.CPY                                               *
+      *  One printed line of the simple-interest loan report.         *
+      *****************************************************************
+       01  LR-REPORT-RECORD.
+           05  LR-LOAN-ID          PIC X(10).
+           05  FILLER              PIC X(03).
+           05  LR-PRINCIPAL        PIC Z,ZZZ,ZZ9.99.
+           05  FILLER              PIC X(03).
+           05  LR-ANNUAL-RATE      PIC Z.9(04).
+           05  FILLER              PIC X(03).
+           05  LR-TERM-MONTHS      PIC ZZ9.
+           05  FILLER              PIC X(03).
+           05  LR-INTEREST         PIC Z,ZZZ,ZZ9.99.
+           05  FILLER              PIC X(03).
+           05  LR-PAYOFF           PIC Z,ZZZ,ZZ9.99.
+           05  FILLER              PIC X(03).
+           05  LR-STATUS           PIC X(15).
