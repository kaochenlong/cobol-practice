@@ -0,0 +1,25 @@
+      *****************************************************************
+      *  SURVINREC.CPY                                                *
+      *  One pre-keyed pulse-survey response for InputAndOutput's     *
+      *  BATCH mode : the same respondent id/answer/age/Likert         *
+      *  content as an interactive session, laid out for unattended   *
+      *  intake off a file instead of the keyboard.  Respondent id/   *
+      *  age pull their layout from PERSONREC (renamed to the SI-     *
+      *  prefix on COPY, since SURVYREC's own PERSONREC fields are    *
+      *  already nested in this same program) so BATCH mode never     *
+      *  redeclares its own slightly-incompatible version of Age.      *
+      *****************************************************************
+       01  SI-SURVEY-INPUT.
+           COPY personrec
+               REPLACING PR-PERSON-ID BY SI-RESPONDENT-ID,
+                         PR-AGE       BY SI-AGE.
+           05  SI-ANSWER           PIC X(03).
+           05  SI-Q-DATA.
+               10  SI-Q1           PIC 9(01).
+               10  SI-Q2           PIC 9(01).
+               10  SI-Q3           PIC 9(01).
+               10  SI-Q4           PIC 9(01).
+               10  SI-Q5           PIC 9(01).
+               10  SI-Q6           PIC 9(01).
+           05  SI-Q-TABLE REDEFINES SI-Q-DATA.
+               10  SI-Q-ANSWER     PIC 9(01) OCCURS 6 TIMES.
