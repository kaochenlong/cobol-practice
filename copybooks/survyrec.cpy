@@ -0,0 +1,17 @@
+      *****************************************************************
+      *  SURVYREC.CPY                                                 *
+      *  One monthly pulse-survey response : the common person id/   *
+      *  age fields from PERSONREC, the survey date, the original    *
+      *  love/age question pair, and six Likert-style (1-5)          *
+      *  question ratings.                                             *
+      *****************************************************************
+       01  SV-SURVEY-RECORD.
+           COPY personrec.
+           05  SV-SURVEY-DATE      PIC X(08).
+           05  SV-ANSWER           PIC X(03).
+           05  SV-Q1               PIC 9(01).
+           05  SV-Q2               PIC 9(01).
+           05  SV-Q3               PIC 9(01).
+           05  SV-Q4               PIC 9(01).
+           05  SV-Q5               PIC 9(01).
+           05  SV-Q6               PIC 9(01).
