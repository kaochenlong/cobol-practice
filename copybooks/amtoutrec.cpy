@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  AMTOUTREC.CPY                                                *
+      *  One printed line of the Variables reimbursement totals       *
+      *  report, plus the grand-total and average trailer layout.     *
+      *****************************************************************
+       01  AR-REPORT-RECORD.
+           05  AR-EMP-ID           PIC X(10).
+           05  FILLER              PIC X(03).
+           05  AR-AMOUNT           PIC $$$,$$$,$$9.99.
+           05  FILLER              PIC X(03).
+           05  AR-LABEL            PIC X(20).
