@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  HEALTHREC.CPY                                                *
+      *  One employee health-screening intake record : employee id,  *
+      *  height and weight as keyed by the screening clerk, plus the  *
+      *  unit system the pair was recorded in.                        *
+      *****************************************************************
+       01  HS-HEALTH-RECORD.
+           05  HS-EMP-ID           PIC X(10).
+           05  HS-HEIGHT           PIC 999V9.
+           05  HS-WEIGHT           PIC 999V9.
+           05  HS-UNIT-CODE        PIC X(01).
+               88  HS-UNIT-METRIC       VALUE 'M'.
+               88  HS-UNIT-IMPERIAL     VALUE 'I'.
