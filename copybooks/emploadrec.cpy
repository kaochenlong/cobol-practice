@@ -0,0 +1,18 @@
+      *****************************************************************
+      *  EMPLOADREC.CPY                                                *
+      *  One new-hire record for Variables' LOAD mode : the same      *
+      *  employee-master content EMPREC carries, laid out for an      *
+      *  unattended batch add against EMPMSTR instead of the keyed    *
+      *  Add Employee menu option.  Person id/age pull their layout   *
+      *  from PERSONREC (renamed to the EL- prefix on COPY, since      *
+      *  EMPMSTR's own PERSONREC fields are already nested in this    *
+      *  same program) so LOAD mode never redeclares its own          *
+      *  slightly-incompatible version of Age.                         *
+      *****************************************************************
+       01  EL-LOAD-RECORD.
+           COPY personrec
+               REPLACING PR-PERSON-ID BY EL-PERSON-ID,
+                         PR-AGE       BY EL-AGE.
+           05  EL-NAME             PIC X(20).
+           05  EL-AMOUNT           PIC 9(06)V99.
+           05  EL-MYID             PIC X(10).
