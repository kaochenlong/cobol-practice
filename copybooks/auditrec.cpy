@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  AUDITREC.CPY                                                 *
+      *  One line of the shared run/transaction audit trail : which  *
+      *  program ran, when, and the key input(s) and result(s) that  *
+      *  it produced.  Appended to, never rewritten.                  *
+      *****************************************************************
+       01  AU-AUDIT-RECORD.
+           05  AU-PROGRAM-ID       PIC X(08).
+           05  AU-RUN-DATE         PIC X(08).
+           05  AU-RUN-TIME         PIC X(06).
+           05  AU-KEY-ID           PIC X(10).
+           05  AU-KEY-INPUT        PIC X(45).
+           05  AU-KEY-RESULT       PIC X(45).
