@@ -0,0 +1,8 @@
+      *****************************************************************
+      *  AMTREC.CPY                                                   *
+      *  One employee reimbursement amount for the Variables totals   *
+      *  report.                                                       *
+      *****************************************************************
+       01  AM-AMOUNT-RECORD.
+           05  AM-EMP-ID           PIC X(10).
+           05  AM-AMOUNT           PIC 9(06)V99.
