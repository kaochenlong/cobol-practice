@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  EMPREC.CPY                                                   *
+      *  One employee master record maintained by the Variables       *
+      *  maintenance mode : the common person id/age fields from      *
+      *  PERSONREC, plus the employee-specific name, reimbursement    *
+      *  amount and badge id.                                          *
+      *****************************************************************
+       01  EM-EMPLOYEE-RECORD.
+           COPY personrec.
+           05  EM-NAME             PIC X(20).
+           05  EM-AMOUNT           PIC 9(06)V99.
+           05  EM-MYID             PIC X(10).
