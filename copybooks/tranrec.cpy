@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  TRANREC.CPY                                                  *
+      *  One adjustment transaction for the Operations running-       *
+      *  balance batch : the arithmetic operation to apply and the    *
+      *  operand to apply it with.                                    *
+      *****************************************************************
+       01  TR-TRANSACTION-RECORD.
+           05  TR-OPERATION        PIC X(01).
+               88  TR-ADD                  VALUE 'A'.
+               88  TR-SUBTRACT             VALUE 'S'.
+               88  TR-MULTIPLY             VALUE 'M'.
+               88  TR-DIVIDE               VALUE 'D'.
+           05  TR-OPERAND          PIC 9(03).
