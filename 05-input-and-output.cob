@@ -2,17 +2,382 @@
        PROGRAM-ID. InputAndOutput.
        AUTHOR. YesICan.
        DATE-WRITTEN. 2021-09-20.
+       DATE-COMPILED.
+      *****************************************************************
+      *  MODIFICATION HISTORY                                         *
+      *  ------------------------------------------------------------ *
+      *  2026-08-09  RKM  Reject non-numeric or out-of-range Age      *
+      *                   entries (0-120) and re-prompt instead of    *
+      *                   letting them flow through to the DISPLAY.   *
+      *  2026-08-09  RKM  Append each respondent's answer and age to  *
+      *                   a SURVOUT results file so a week of runs    *
+      *                   can be tallied together.                    *
+      *  2026-08-09  RKM  Expanded into a full monthly pulse-survey   *
+      *                   intake : respondent ID, date and six       *
+      *                   Likert-style questions, laid out in the    *
+      *                   shared SURVYREC copybook.                   *
+      *  2026-08-09  RKM  SURVYREC now pulls respondent id and age    *
+      *                   from the shared PERSONREC copybook instead  *
+      *                   of redeclaring them.                        *
+      *  2026-08-09  RKM  Rejected Age entries are now also appended  *
+      *                   to the shared EXCPRPT exception report.     *
+      *  2026-08-09  RKM  Added an IOLOG audit trail of each          *
+      *                   respondent's key inputs and results, the   *
+      *                   same AUDITREC layout BMICalculator logs to. *
+      *  2026-08-09  RKM  Bounded the Age and Likert re-prompt loops  *
+      *                   to five tries apiece so a run driven from a *
+      *                   file or another program (no one at the     *
+      *                   keyboard to answer) defaults the field and  *
+      *                   moves on instead of spinning forever.       *
+      *  2026-08-09  RKM  Dropped the standalone Age working-storage  *
+      *                   field and now validate straight into        *
+      *                   PR-AGE from PERSONREC, so this program no   *
+      *                   longer keeps its own age layout alongside   *
+      *                   the shared one.                              *
+      *  2026-08-09  RKM  Added a BATCH mode that intakes a stream of *
+      *                   pre-keyed responses from a SURVIN file      *
+      *                   instead of the keyboard, so an unattended    *
+      *                   run no longer burns through the Age/Likert  *
+      *                   retry loops with nobody there to answer.     *
+      *                   Switched the audit trail over to the shared *
+      *                   AUDITLOG file all four programs now append  *
+      *                   to.                                          *
+      *  2026-08-09  RKM  Guarded the audit key STRING in 9200-WRITE- *
+      *                   AUDIT-LOG with ON OVERFLOW, the same as the  *
+      *                   other three programs.  Widened the exception *
+      *                   field-name field so a long file name no      *
+      *                   longer truncates on EXCPRPT.  SURVINREC now  *
+      *                   pulls respondent id/age from PERSONREC       *
+      *                   instead of declaring its own Age.            *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SURVEY-RESULTS-FILE ASSIGN TO "SURVOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SURVEY-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCPRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-IO-LOG-STATUS.
+
+           SELECT SURVEY-INPUT-FILE ASSIGN TO "SURVIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SURVIN-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  SURVEY-RESULTS-FILE.
+           COPY survyrec.
+
+       FD  EXCEPTION-FILE.
+           COPY excptrec.
+
+       FD  AUDIT-LOG-FILE.
+           COPY auditrec.
+
+       FD  SURVEY-INPUT-FILE.
+           COPY survinrec.
+
        WORKING-STORAGE SECTION.
+       01  WS-CMD-LINE              PIC X(10)  VALUE SPACES.
        01 MyAnswer PIC X(3).
-       01 Age PIC 9(3).
+       01  WS-AGE-INPUT             PIC X(03).
+       77  WS-VALID-SWITCH          PIC X(01)  VALUE 'N'.
+           88  WS-VALID-YES                    VALUE 'Y'.
+       77  WS-AGE-RETRY-COUNT       PIC 9(02)  VALUE ZERO.
+       77  WS-LIKERT-RETRY-COUNT    PIC 9(02)  VALUE ZERO.
+       77  WS-SURVEY-STATUS         PIC X(02)  VALUE SPACES.
+       77  WS-EXC-STATUS            PIC X(02)  VALUE SPACES.
+       01  WS-EXC-FIELD-NAME        PIC X(20)  VALUE SPACES.
+       01  WS-EXC-BAD-VALUE         PIC X(20)  VALUE SPACES.
+       01  WS-EXC-REASON            PIC X(30)  VALUE SPACES.
+       77  WS-IO-LOG-STATUS         PIC X(02)  VALUE SPACES.
+       01  WS-RESPONDENT-ID         PIC X(10).
+       01  WS-AGE-SAVE              PIC S9(03).
+       01  WS-LIKERT-INPUT          PIC X(01).
+       01  WS-LIKERT-ANSWER         PIC 9(01).
+       01  WS-LIKERT-TABLE.
+           05  WS-LIKERT-ANS        PIC 9(01) OCCURS 6 TIMES.
+       77  WS-Q-INDEX               PIC 9(01) VALUE 1.
+       77  WS-SURVIN-STATUS         PIC X(02)  VALUE SPACES.
+       77  WS-SURVIN-EOF-SWITCH     PIC X(01)  VALUE 'N'.
+           88  WS-SURVIN-EOF-YES               VALUE 'Y'.
 
        PROCEDURE DIVISION.
+       0000-MAINLINE.
+           OPEN EXTEND EXCEPTION-FILE.
+           IF WS-EXC-STATUS = "35"
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-IO-LOG-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           ACCEPT WS-CMD-LINE FROM COMMAND-LINE.
+           IF WS-CMD-LINE(1:5) = "BATCH"
+               PERFORM 4000-BATCH-MODE THRU 4000-EXIT
+           ELSE
+               PERFORM 1900-INTERACTIVE-MODE THRU 1900-EXIT
+           END-IF.
+           CLOSE EXCEPTION-FILE.
+           CLOSE AUDIT-LOG-FILE.
+           STOP RUN.
+
+      *****************************************************************
+      *  1900-INTERACTIVE-MODE : the original one-respondent keyboard *
+      *                          intake                                *
+      *****************************************************************
+       1900-INTERACTIVE-MODE.
+           DISPLAY "Respondent ID: " WITH NO ADVANCING.
+           ACCEPT WS-RESPONDENT-ID.
            DISPLAY "Do you love me? " WITH NO ADVANCING.
            ACCEPT MyAnswer.
            DISPLAY "Your answer is " MyAnswer.
-           DISPLAY "How old are you? " WITH NO ADVANCING.
-           ACCEPT Age.
-           DISPLAY Age.
+           PERFORM 1000-GET-AGE THRU 1000-EXIT.
+           MOVE PR-AGE TO WS-AGE-SAVE.
+           DISPLAY PR-AGE.
+           PERFORM 2000-GET-LIKERT-QUESTIONS THRU 2000-EXIT.
+           PERFORM 3000-SAVE-SURVEY-RESULT THRU 3000-EXIT.
+           PERFORM 9200-WRITE-AUDIT-LOG THRU 9200-EXIT.
+       1900-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  1000-GET-AGE : reject non-numeric or out-of-range (0-120)   *
+      *                 entries and re-prompt                        *
+      *****************************************************************
+       1000-GET-AGE.
+           MOVE 'N' TO WS-VALID-SWITCH.
+           MOVE ZERO TO WS-AGE-RETRY-COUNT.
+           PERFORM UNTIL WS-VALID-YES OR WS-AGE-RETRY-COUNT >= 5
+               DISPLAY "How old are you (3 digits, e.g. 045)? "
+                   WITH NO ADVANCING
+               ACCEPT WS-AGE-INPUT
+               ADD 1 TO WS-AGE-RETRY-COUNT
+               IF WS-AGE-INPUT IS NUMERIC
+                   MOVE WS-AGE-INPUT TO PR-AGE
+                   IF PR-AGE >= 0 AND PR-AGE <= 120
+                       SET WS-VALID-YES TO TRUE
+                   ELSE
+                       DISPLAY "Age must be between 0 and 120. "
+                           "Please re-enter."
+                       MOVE "AGE"         TO WS-EXC-FIELD-NAME
+                       MOVE WS-AGE-INPUT  TO WS-EXC-BAD-VALUE
+                       MOVE "OUT OF RANGE 0-120"
+                                          TO WS-EXC-REASON
+                       PERFORM 9100-WRITE-EXCEPTION THRU 9100-EXIT
+                   END-IF
+               ELSE
+                   DISPLAY "Age must be a number. Please re-enter."
+                   MOVE "AGE"         TO WS-EXC-FIELD-NAME
+                   MOVE WS-AGE-INPUT  TO WS-EXC-BAD-VALUE
+                   MOVE "NOT NUMERIC" TO WS-EXC-REASON
+                   PERFORM 9100-WRITE-EXCEPTION THRU 9100-EXIT
+               END-IF
+           END-PERFORM.
+           IF NOT WS-VALID-YES
+               MOVE ZERO          TO PR-AGE
+               MOVE "AGE"         TO WS-EXC-FIELD-NAME
+               MOVE WS-AGE-INPUT  TO WS-EXC-BAD-VALUE
+               MOVE "NO VALID AGE AFTER RETRIES"
+                                  TO WS-EXC-REASON
+               PERFORM 9100-WRITE-EXCEPTION THRU 9100-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2000-GET-LIKERT-QUESTIONS : six 1-5 pulse-survey ratings     *
+      *****************************************************************
+       2000-GET-LIKERT-QUESTIONS.
+           PERFORM 2100-GET-ONE-LIKERT THRU 2100-EXIT
+               VARYING WS-Q-INDEX FROM 1 BY 1
+               UNTIL WS-Q-INDEX > 6.
+       2000-EXIT.
+           EXIT.
+
+       2100-GET-ONE-LIKERT.
+           MOVE 'N' TO WS-VALID-SWITCH.
+           MOVE ZERO TO WS-LIKERT-RETRY-COUNT.
+           PERFORM UNTIL WS-VALID-YES OR WS-LIKERT-RETRY-COUNT >= 5
+               DISPLAY "Question " WS-Q-INDEX
+                   " (1=Strongly Disagree, 5=Strongly Agree): "
+                   WITH NO ADVANCING
+               ACCEPT WS-LIKERT-INPUT
+               ADD 1 TO WS-LIKERT-RETRY-COUNT
+               IF WS-LIKERT-INPUT IS NUMERIC
+                   MOVE WS-LIKERT-INPUT TO WS-LIKERT-ANSWER
+                   IF WS-LIKERT-ANSWER >= 1 AND WS-LIKERT-ANSWER <= 5
+                       MOVE WS-LIKERT-ANSWER
+                           TO WS-LIKERT-ANS(WS-Q-INDEX)
+                       SET WS-VALID-YES TO TRUE
+                   ELSE
+                       DISPLAY "Please enter a number from 1 to 5."
+                   END-IF
+               ELSE
+                   DISPLAY "Please enter a number from 1 to 5."
+               END-IF
+           END-PERFORM.
+           IF NOT WS-VALID-YES
+               MOVE 3 TO WS-LIKERT-ANS(WS-Q-INDEX)
+               MOVE "LIKERT"         TO WS-EXC-FIELD-NAME
+               MOVE WS-LIKERT-INPUT  TO WS-EXC-BAD-VALUE
+               MOVE "NO VALID ANSWER AFTER RETRIES"
+                                     TO WS-EXC-REASON
+               PERFORM 9100-WRITE-EXCEPTION THRU 9100-EXIT
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  3000-SAVE-SURVEY-RESULT : append this respondent's full      *
+      *                            survey record to the SURVOUT file  *
+      *****************************************************************
+       3000-SAVE-SURVEY-RESULT.
+           OPEN EXTEND SURVEY-RESULTS-FILE.
+           IF WS-SURVEY-STATUS = "35"
+               OPEN OUTPUT SURVEY-RESULTS-FILE
+           END-IF.
+           MOVE SPACES TO SV-SURVEY-RECORD.
+           MOVE WS-RESPONDENT-ID TO PR-PERSON-ID.
+           ACCEPT SV-SURVEY-DATE FROM DATE YYYYMMDD.
+           MOVE MyAnswer TO SV-ANSWER.
+           MOVE WS-AGE-SAVE TO PR-AGE.
+           MOVE WS-LIKERT-ANS(1) TO SV-Q1.
+           MOVE WS-LIKERT-ANS(2) TO SV-Q2.
+           MOVE WS-LIKERT-ANS(3) TO SV-Q3.
+           MOVE WS-LIKERT-ANS(4) TO SV-Q4.
+           MOVE WS-LIKERT-ANS(5) TO SV-Q5.
+           MOVE WS-LIKERT-ANS(6) TO SV-Q6.
+           WRITE SV-SURVEY-RECORD.
+           CLOSE SURVEY-RESULTS-FILE.
+       3000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  4000-BATCH-MODE : one survey response per SURVIN record,     *
+      *                    unattended - out-of-range Age or Likert    *
+      *                    answers are defaulted and flagged to       *
+      *                    EXCPRPT instead of retried, since there is *
+      *                    no one at a keyboard to re-answer          *
+      *****************************************************************
+       4000-BATCH-MODE.
+           OPEN INPUT SURVEY-INPUT-FILE.
+           IF WS-SURVIN-STATUS = "00"
+               PERFORM 4100-READ-SURVEY-INPUT THRU 4100-EXIT
+               PERFORM UNTIL WS-SURVIN-EOF-YES
+                   PERFORM 4200-PROCESS-SURVEY-INPUT THRU 4200-EXIT
+                   PERFORM 4100-READ-SURVEY-INPUT THRU 4100-EXIT
+               END-PERFORM
+               CLOSE SURVEY-INPUT-FILE
+           ELSE
+               MOVE "SURVEY-INPUT-FILE" TO WS-EXC-FIELD-NAME
+               MOVE WS-SURVIN-STATUS    TO WS-EXC-BAD-VALUE
+               MOVE "SURVIN COULD NOT BE OPENED"
+                                        TO WS-EXC-REASON
+               PERFORM 9100-WRITE-EXCEPTION THRU 9100-EXIT
+           END-IF.
+       4000-EXIT.
+           EXIT.
+
+       4100-READ-SURVEY-INPUT.
+           READ SURVEY-INPUT-FILE
+               AT END
+                   SET WS-SURVIN-EOF-YES TO TRUE
+           END-READ.
+       4100-EXIT.
+           EXIT.
+
+       4200-PROCESS-SURVEY-INPUT.
+           MOVE SI-RESPONDENT-ID TO WS-RESPONDENT-ID.
+           MOVE SI-ANSWER        TO MyAnswer.
+           IF SI-AGE IS NUMERIC AND SI-AGE >= 0 AND SI-AGE <= 120
+               MOVE SI-AGE TO PR-AGE
+           ELSE
+               MOVE ZERO          TO PR-AGE
+               MOVE "AGE"         TO WS-EXC-FIELD-NAME
+               MOVE SI-AGE        TO WS-EXC-BAD-VALUE
+               MOVE "BATCH AGE OUT OF RANGE"
+                                  TO WS-EXC-REASON
+               PERFORM 9100-WRITE-EXCEPTION THRU 9100-EXIT
+           END-IF.
+           MOVE PR-AGE TO WS-AGE-SAVE.
+           PERFORM 4210-VALIDATE-LIKERT THRU 4210-EXIT
+               VARYING WS-Q-INDEX FROM 1 BY 1
+               UNTIL WS-Q-INDEX > 6.
+           PERFORM 3000-SAVE-SURVEY-RESULT THRU 3000-EXIT.
+           PERFORM 9200-WRITE-AUDIT-LOG THRU 9200-EXIT.
+       4200-EXIT.
+           EXIT.
+
+       4210-VALIDATE-LIKERT.
+           IF SI-Q-ANSWER(WS-Q-INDEX) >= 1 AND
+                   SI-Q-ANSWER(WS-Q-INDEX) <= 5
+               MOVE SI-Q-ANSWER(WS-Q-INDEX)
+                   TO WS-LIKERT-ANS(WS-Q-INDEX)
+           ELSE
+               MOVE 3 TO WS-LIKERT-ANS(WS-Q-INDEX)
+               MOVE "LIKERT"         TO WS-EXC-FIELD-NAME
+               MOVE SI-Q-ANSWER(WS-Q-INDEX) TO WS-EXC-BAD-VALUE
+               MOVE "BATCH LIKERT OUT OF RANGE"
+                                     TO WS-EXC-REASON
+               PERFORM 9100-WRITE-EXCEPTION THRU 9100-EXIT
+           END-IF.
+       4210-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  9100-WRITE-EXCEPTION : append one rejected entry to the      *
+      *                         shared EXCPRPT exception report       *
+      *****************************************************************
+       9100-WRITE-EXCEPTION.
+           MOVE SPACES         TO EX-EXCEPTION-RECORD.
+           MOVE "INPTOUTP"     TO EX-PROGRAM-ID.
+           ACCEPT EX-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT EX-RUN-TIME FROM TIME.
+           MOVE WS-EXC-FIELD-NAME TO EX-FIELD-NAME.
+           MOVE WS-EXC-BAD-VALUE  TO EX-BAD-VALUE.
+           MOVE WS-EXC-REASON     TO EX-REASON.
+           WRITE EX-EXCEPTION-RECORD.
+       9100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  9200-WRITE-AUDIT-LOG : append one respondent's run summary   *
+      *                         to the shared AUDITLOG audit trail    *
+      *****************************************************************
+       9200-WRITE-AUDIT-LOG.
+           MOVE SPACES         TO AU-AUDIT-RECORD.
+           MOVE "INPTOUTP"     TO AU-PROGRAM-ID.
+           ACCEPT AU-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT AU-RUN-TIME FROM TIME.
+           MOVE WS-RESPONDENT-ID TO AU-KEY-ID.
+           STRING "ANSWER=" MyAnswer " AGE=" PR-AGE
+               DELIMITED BY SIZE INTO AU-KEY-INPUT
+               ON OVERFLOW
+                   PERFORM 9150-LOG-AUDIT-OVERFLOW THRU 9150-EXIT
+           END-STRING.
+           MOVE "SURVEY SAVED" TO AU-KEY-RESULT.
+           WRITE AU-AUDIT-RECORD.
+       9200-EXIT.
+           EXIT.
 
+      *****************************************************************
+      *  9150-LOG-AUDIT-OVERFLOW : the audit key STRING above         *
+      *                            overran AU-KEY-INPUT, flag it to   *
+      *                            EXCPRPT instead of silently         *
+      *                            dropping the tail of the value      *
+      *****************************************************************
+       9150-LOG-AUDIT-OVERFLOW.
+           MOVE "AUDIT-LOG-KEY"    TO WS-EXC-FIELD-NAME.
+           MOVE WS-RESPONDENT-ID   TO WS-EXC-BAD-VALUE.
+           MOVE "AUDIT STRING OVERFLOWED KEY" TO WS-EXC-REASON.
+           PERFORM 9100-WRITE-EXCEPTION THRU 9100-EXIT.
+       9150-EXIT.
+           EXIT.
