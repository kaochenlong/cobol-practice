@@ -2,19 +2,551 @@
        PROGRAM-ID. Variables.
        AUTHOR. YesICan.
        DATE-WRITTEN. 2021-09-19.
+       DATE-COMPILED.
+      *****************************************************************
+      *  MODIFICATION HISTORY                                         *
+      *  ------------------------------------------------------------ *
+      *  2026-08-09  RKM  Added a format check on MyID (one letter    *
+      *                   followed by nine digits, our badge ID       *
+      *                   format) and flagged it instead of letting   *
+      *                   a mistyped badge number flow through        *
+      *                   untouched.                                  *
+      *  2026-08-09  RKM  Added a REPORT mode that reads a batch of   *
+      *                   Amount values and prints a currency-        *
+      *                   formatted list with a grand total and       *
+      *                   average.                                    *
+      *  2026-08-09  RKM  Added an indexed employee master file and   *
+      *                   a MAINT mode (add/update/list) so employee  *
+      *                   data no longer has to live as recompiled    *
+      *                   source constants.                            *
+      *  2026-08-09  RKM  EMPREC now pulls employee id and age from   *
+      *                   the shared PERSONREC copybook instead of    *
+      *                   redeclaring them.                            *
+      *  2026-08-09  RKM  Invalid MyID entries are now also appended  *
+      *                   to the shared EXCPRPT exception report.     *
+      *  2026-08-09  RKM  Added a VARLOG audit trail of each run's    *
+      *                   key inputs and results, the same AUDITREC   *
+      *                   layout BMICalculator already logs to.       *
+      *  2026-08-09  RKM  Switched the audit trail over to the shared *
+      *                   AUDITLOG file all four programs now append  *
+      *                   to, widened the audit key fields and the    *
+      *                   total/average display fields to match their *
+      *                   sources, and guarded the STRINGs that build *
+      *                   the audit key with ON OVERFLOW.              *
+      *  2026-08-09  RKM  Added a LOAD mode that adds a batch of new  *
+      *                   hires from an EMPLOAD file to EMPMSTR, the  *
+      *                   same MyID validation as the interactive Add *
+      *                   Employee option, so the driver job can       *
+      *                   maintain the employee master unattended.    *
+      *  2026-08-09  RKM  Tightened the MyID format check to an       *
+      *                   explicit A-Z range test (ALPHABETIC also    *
+      *                   passes on a blank) and added an IS NUMERIC  *
+      *                   check on batch Amount values, flagging a    *
+      *                   bad AMTIN line instead of folding it into   *
+      *                   the grand total.  Widened the exception     *
+      *                   field-name field so a long file name no     *
+      *                   longer truncates on EXCPRPT, and shortened  *
+      *                   the audit-overflow reason text to fit its   *
+      *                   field.  EMPLOADREC now pulls person id/age  *
+      *                   from PERSONREC instead of declaring its own *
+      *                   Age.                                         *
+      *****************************************************************
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AMOUNT-FILE ASSIGN TO "AMTIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AMT-STATUS.
+           SELECT AMOUNT-REPORT-FILE ASSIGN TO "AMTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AMTRPT-STATUS.
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PR-PERSON-ID
+               FILE STATUS IS WS-EMP-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCPRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VAR-LOG-STATUS.
+           SELECT EMPLOYEE-LOAD-FILE ASSIGN TO "EMPLOAD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOAD-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  AMOUNT-FILE.
+           COPY amtrec.
+
+       FD  AMOUNT-REPORT-FILE.
+           COPY amtoutrec.
+
+       FD  EMPLOYEE-MASTER-FILE.
+           COPY emprec.
+
+       FD  EXCEPTION-FILE.
+           COPY excptrec.
+
+       FD  AUDIT-LOG-FILE.
+           COPY auditrec.
+
+       FD  EMPLOYEE-LOAD-FILE.
+           COPY emploadrec.
+
        WORKING-STORAGE SECTION.
        01 MyName PIC A(3) VALUE 'xyz'.
        01 Amount PIC $9999v99 VALUE 1450.99.
-       01 Age PIC S9(3) VALUE 100.
        01 MyID PIC X(10) VALUE 'A123456789'.
+       01  WS-MYID-LETTER           PIC X(01).
+       01  WS-MYID-DIGITS           PIC X(09).
+       77  WS-MYID-VALID-SW         PIC X(01)  VALUE 'N'.
+           88  WS-MYID-VALID                   VALUE 'Y'.
+       01  WS-CMD-LINE              PIC X(10).
+       77  WS-AMT-STATUS            PIC X(02)  VALUE SPACES.
+       77  WS-AMTRPT-STATUS         PIC X(02)  VALUE SPACES.
+       77  WS-AMT-EOF-SWITCH        PIC X(01)  VALUE 'N'.
+           88  WS-AMT-EOF-YES                  VALUE 'Y'.
+       01  WS-GRAND-TOTAL           PIC 9(08)V99 VALUE ZERO.
+       01  WS-RECORD-COUNT          PIC 9(05)    VALUE ZERO.
+       01  WS-AVERAGE               PIC 9(08)V99 VALUE ZERO.
+       77  WS-EMP-STATUS            PIC X(02)  VALUE SPACES.
+       77  WS-MENU-CHOICE           PIC X(01)  VALUE SPACES.
+           88  WS-MENU-ADD                     VALUE '1'.
+           88  WS-MENU-UPDATE                  VALUE '2'.
+           88  WS-MENU-LIST                    VALUE '3'.
+           88  WS-MENU-EXIT                    VALUE '4'.
+       77  WS-EMP-AGE-INPUT         PIC X(03).
+       01  WS-EMP-AMOUNT-INPUT      PIC X(08).
+       01  WS-EMP-AMOUNT-NUM        REDEFINES WS-EMP-AMOUNT-INPUT
+                                     PIC 9(06)V99.
+       77  WS-EXC-STATUS            PIC X(02)  VALUE SPACES.
+       01  WS-EXC-FIELD-NAME        PIC X(20)  VALUE SPACES.
+       01  WS-EXC-BAD-VALUE         PIC X(20)  VALUE SPACES.
+       01  WS-EXC-REASON            PIC X(30)  VALUE SPACES.
+       77  WS-VAR-LOG-STATUS        PIC X(02)  VALUE SPACES.
+       01  WS-AUD-KEY-ID            PIC X(10)  VALUE SPACES.
+       01  WS-AUD-KEY-INPUT         PIC X(45)  VALUE SPACES.
+       01  WS-AUD-KEY-RESULT        PIC X(45)  VALUE SPACES.
+       01  WS-RECCOUNT-DISP         PIC ZZZZ9.
+       01  WS-TOTAL-DISP            PIC $$$,$$$,$$9.99.
+       01  WS-AVERAGE-DISP          PIC $$$,$$$,$$9.99.
+       77  WS-LOAD-STATUS           PIC X(02)  VALUE SPACES.
+       77  WS-LOAD-EOF-SWITCH       PIC X(01)  VALUE 'N'.
+           88  WS-LOAD-EOF-YES                 VALUE 'Y'.
 
        PROCEDURE DIVISION.
+       0000-MAINLINE.
+           OPEN EXTEND EXCEPTION-FILE.
+           IF WS-EXC-STATUS = "35"
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-VAR-LOG-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           ACCEPT WS-CMD-LINE FROM COMMAND-LINE.
+           EVALUATE WS-CMD-LINE
+               WHEN "REPORT"
+                   PERFORM 2000-REPORT-MODE THRU 2000-EXIT
+               WHEN "MAINT"
+                   PERFORM 3000-MAINTENANCE-MODE THRU 3000-EXIT
+               WHEN "LOAD"
+                   PERFORM 4000-LOAD-MODE THRU 4000-EXIT
+               WHEN OTHER
+                   PERFORM 1000-DEMO-MODE THRU 1000-EXIT
+           END-EVALUATE.
+           CLOSE EXCEPTION-FILE.
+           CLOSE AUDIT-LOG-FILE.
+           STOP RUN.
+
+      *****************************************************************
+      *  1000-DEMO-MODE : the original one-employee display, plus     *
+      *                   the MyID format check                       *
+      *****************************************************************
+       1000-DEMO-MODE.
            DISPLAY "Yes I Can I Still Love You!".
            DISPLAY MyName.
            DISPLAY Amount.
-           DISPLAY Age.
+           MOVE 100 TO PR-AGE.
+           DISPLAY PR-AGE.
            DISPLAY MyID.
+           PERFORM 1100-VALIDATE-MYID THRU 1100-EXIT.
+           MOVE MyID TO WS-AUD-KEY-ID.
+           IF WS-MYID-VALID
+               DISPLAY "MyID format is valid."
+               MOVE "MYID VALID"    TO WS-AUD-KEY-RESULT
+           ELSE
+               DISPLAY "MyID format is INVALID - "
+                   "expected one letter and nine digits."
+               MOVE "MYID"          TO WS-EXC-FIELD-NAME
+               MOVE MyID            TO WS-EXC-BAD-VALUE
+               MOVE "BAD BADGE FORMAT" TO WS-EXC-REASON
+               PERFORM 9100-WRITE-EXCEPTION THRU 9100-EXIT
+               MOVE "MYID INVALID"  TO WS-AUD-KEY-RESULT
+           END-IF.
+           MOVE SPACES TO WS-AUD-KEY-INPUT.
+           PERFORM 9200-WRITE-AUDIT-LOG THRU 9200-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  1100-VALIDATE-MYID : MyID must be one letter followed by     *
+      *                       nine digits (our employee badge format) *
+      *****************************************************************
+       1100-VALIDATE-MYID.
+           MOVE 'N' TO WS-MYID-VALID-SW.
+           MOVE MyID(1:1) TO WS-MYID-LETTER.
+           MOVE MyID(2:9) TO WS-MYID-DIGITS.
+           IF (WS-MYID-LETTER >= 'A' AND WS-MYID-LETTER <= 'Z')
+               AND WS-MYID-DIGITS IS NUMERIC
+               SET WS-MYID-VALID TO TRUE
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2000-REPORT-MODE : read AMTIN, print a formatted line per    *
+      *                     employee, and report a grand total and    *
+      *                     average across the whole batch            *
+      *****************************************************************
+       2000-REPORT-MODE.
+           OPEN INPUT AMOUNT-FILE.
+           OPEN OUTPUT AMOUNT-REPORT-FILE.
+           IF WS-AMT-STATUS = "00"
+               PERFORM 2100-READ-AMOUNT THRU 2100-EXIT
+               PERFORM UNTIL WS-AMT-EOF-YES
+                   PERFORM 2200-PROCESS-AMOUNT THRU 2200-EXIT
+                   PERFORM 2100-READ-AMOUNT THRU 2100-EXIT
+               END-PERFORM
+               CLOSE AMOUNT-FILE
+           ELSE
+               MOVE "AMOUNT-FILE"  TO WS-EXC-FIELD-NAME
+               MOVE WS-AMT-STATUS  TO WS-EXC-BAD-VALUE
+               MOVE "AMTIN COULD NOT BE OPENED"
+                                   TO WS-EXC-REASON
+               PERFORM 9100-WRITE-EXCEPTION THRU 9100-EXIT
+           END-IF.
+           PERFORM 2300-WRITE-TOTALS THRU 2300-EXIT.
+           CLOSE AMOUNT-REPORT-FILE.
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-AMOUNT.
+           READ AMOUNT-FILE
+               AT END
+                   MOVE 'Y' TO WS-AMT-EOF-SWITCH
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+       2200-PROCESS-AMOUNT.
+           MOVE SPACES     TO AR-REPORT-RECORD.
+           MOVE AM-EMP-ID  TO AR-EMP-ID.
+           IF AM-AMOUNT IS NUMERIC
+               MOVE AM-AMOUNT  TO AR-AMOUNT
+               MOVE "PROCESSED" TO AR-LABEL
+               WRITE AR-REPORT-RECORD
+               ADD AM-AMOUNT   TO WS-GRAND-TOTAL
+               ADD 1           TO WS-RECORD-COUNT
+           ELSE
+               MOVE ZERO       TO AR-AMOUNT
+               MOVE "REJECTED" TO AR-LABEL
+               WRITE AR-REPORT-RECORD
+               MOVE "AM-AMOUNT"  TO WS-EXC-FIELD-NAME
+               MOVE AM-AMOUNT     TO WS-EXC-BAD-VALUE
+               MOVE "NOT NUMERIC" TO WS-EXC-REASON
+               PERFORM 9100-WRITE-EXCEPTION THRU 9100-EXIT
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+       2300-WRITE-TOTALS.
+           IF WS-RECORD-COUNT > ZERO
+               DIVIDE WS-GRAND-TOTAL BY WS-RECORD-COUNT
+                   GIVING WS-AVERAGE ROUNDED
+           END-IF.
+           MOVE SPACES         TO AR-REPORT-RECORD.
+           MOVE WS-GRAND-TOTAL TO AR-AMOUNT.
+           MOVE "GRAND TOTAL"  TO AR-LABEL.
+           WRITE AR-REPORT-RECORD.
+           MOVE SPACES         TO AR-REPORT-RECORD.
+           MOVE WS-AVERAGE     TO AR-AMOUNT.
+           MOVE "AVERAGE"      TO AR-LABEL.
+           WRITE AR-REPORT-RECORD.
+           MOVE SPACES         TO WS-AUD-KEY-ID.
+           MOVE WS-RECORD-COUNT TO WS-RECCOUNT-DISP.
+           MOVE WS-GRAND-TOTAL  TO WS-TOTAL-DISP.
+           MOVE WS-AVERAGE      TO WS-AVERAGE-DISP.
+           STRING "RECS=" WS-RECCOUNT-DISP
+               DELIMITED BY SIZE INTO WS-AUD-KEY-INPUT
+               ON OVERFLOW
+                   PERFORM 9150-LOG-AUDIT-OVERFLOW THRU 9150-EXIT
+           END-STRING.
+           STRING "TOT=" WS-TOTAL-DISP " AVG=" WS-AVERAGE-DISP
+               DELIMITED BY SIZE INTO WS-AUD-KEY-RESULT
+               ON OVERFLOW
+                   PERFORM 9150-LOG-AUDIT-OVERFLOW THRU 9150-EXIT
+           END-STRING.
+           PERFORM 9200-WRITE-AUDIT-LOG THRU 9200-EXIT.
+       2300-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  3000-MAINTENANCE-MODE : add, update and list employee master *
+      *                          records against EMPMSTR              *
+      *****************************************************************
+       3000-MAINTENANCE-MODE.
+           OPEN I-O EMPLOYEE-MASTER-FILE.
+           IF WS-EMP-STATUS = "35"
+               OPEN OUTPUT EMPLOYEE-MASTER-FILE
+               CLOSE EMPLOYEE-MASTER-FILE
+               OPEN I-O EMPLOYEE-MASTER-FILE
+           END-IF.
+           MOVE SPACES TO WS-MENU-CHOICE.
+           PERFORM UNTIL WS-MENU-EXIT
+               PERFORM 3100-DISPLAY-MENU THRU 3100-EXIT
+               EVALUATE TRUE
+                   WHEN WS-MENU-ADD
+                       PERFORM 3200-ADD-EMPLOYEE THRU 3200-EXIT
+                   WHEN WS-MENU-UPDATE
+                       PERFORM 3300-UPDATE-EMPLOYEE THRU 3300-EXIT
+                   WHEN WS-MENU-LIST
+                       PERFORM 3400-LIST-EMPLOYEES THRU 3400-EXIT
+                   WHEN WS-MENU-EXIT
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "Please choose 1, 2, 3 or 4."
+               END-EVALUATE
+           END-PERFORM.
+           CLOSE EMPLOYEE-MASTER-FILE.
+       3000-EXIT.
+           EXIT.
+
+       3100-DISPLAY-MENU.
+           DISPLAY "1 = Add employee".
+           DISPLAY "2 = Update employee".
+           DISPLAY "3 = List employees".
+           DISPLAY "4 = Exit".
+           DISPLAY "Choice: " WITH NO ADVANCING.
+           ACCEPT WS-MENU-CHOICE.
+       3100-EXIT.
+           EXIT.
+
+       3200-ADD-EMPLOYEE.
+           MOVE SPACES TO EM-EMPLOYEE-RECORD.
+           DISPLAY "Employee ID (10 characters): " WITH NO ADVANCING.
+           ACCEPT PR-PERSON-ID.
+           DISPLAY "Name: " WITH NO ADVANCING.
+           ACCEPT EM-NAME.
+           DISPLAY "Amount (8 digits, e.g. 00150000): "
+               WITH NO ADVANCING.
+           ACCEPT WS-EMP-AMOUNT-INPUT.
+           MOVE WS-EMP-AMOUNT-NUM TO EM-AMOUNT.
+           DISPLAY "Age (3 digits, e.g. 045): " WITH NO ADVANCING.
+           ACCEPT WS-EMP-AGE-INPUT.
+           MOVE WS-EMP-AGE-INPUT TO PR-AGE.
+           DISPLAY "Badge ID (one letter, nine digits): "
+               WITH NO ADVANCING.
+           ACCEPT EM-MYID.
+           MOVE EM-MYID TO MyID.
+           PERFORM 1100-VALIDATE-MYID THRU 1100-EXIT.
+           IF NOT WS-MYID-VALID
+               DISPLAY "Badge ID format is INVALID - employee not "
+                   "added."
+               MOVE "MYID"          TO WS-EXC-FIELD-NAME
+               MOVE EM-MYID         TO WS-EXC-BAD-VALUE
+               MOVE "BAD BADGE FORMAT" TO WS-EXC-REASON
+               PERFORM 9100-WRITE-EXCEPTION THRU 9100-EXIT
+               MOVE "ADD REJECTED"  TO WS-AUD-KEY-RESULT
+           ELSE
+               WRITE EM-EMPLOYEE-RECORD
+                   INVALID KEY
+                       DISPLAY "Employee ID already exists."
+                       MOVE "ADD REJECTED" TO WS-AUD-KEY-RESULT
+                   NOT INVALID KEY
+                       DISPLAY "Employee added."
+                       MOVE "ADD OK"       TO WS-AUD-KEY-RESULT
+               END-WRITE
+           END-IF.
+           MOVE PR-PERSON-ID   TO WS-AUD-KEY-ID.
+           MOVE EM-NAME        TO WS-AUD-KEY-INPUT.
+           PERFORM 9200-WRITE-AUDIT-LOG THRU 9200-EXIT.
+       3200-EXIT.
+           EXIT.
+
+       3300-UPDATE-EMPLOYEE.
+           DISPLAY "Employee ID to update: " WITH NO ADVANCING.
+           ACCEPT PR-PERSON-ID.
+           MOVE PR-PERSON-ID TO WS-AUD-KEY-ID.
+           READ EMPLOYEE-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "Employee ID not found."
+                   MOVE SPACES TO WS-AUD-KEY-INPUT
+                   MOVE "UPDATE NOT FOUND" TO WS-AUD-KEY-RESULT
+               NOT INVALID KEY
+                   DISPLAY "Name (" EM-NAME "): " WITH NO ADVANCING
+                   ACCEPT EM-NAME
+                   DISPLAY "Amount (8 digits, current "
+                       EM-AMOUNT "): " WITH NO ADVANCING
+                   ACCEPT WS-EMP-AMOUNT-INPUT
+                   MOVE WS-EMP-AMOUNT-NUM TO EM-AMOUNT
+                   DISPLAY "Age (3 digits, current "
+                       PR-AGE "): " WITH NO ADVANCING
+                   ACCEPT WS-EMP-AGE-INPUT
+                   MOVE WS-EMP-AGE-INPUT TO PR-AGE
+                   REWRITE EM-EMPLOYEE-RECORD
+                   DISPLAY "Employee updated."
+                   MOVE EM-NAME TO WS-AUD-KEY-INPUT
+                   MOVE "UPDATE OK" TO WS-AUD-KEY-RESULT
+           END-READ.
+           PERFORM 9200-WRITE-AUDIT-LOG THRU 9200-EXIT.
+       3300-EXIT.
+           EXIT.
+
+       3400-LIST-EMPLOYEES.
+           MOVE LOW-VALUES TO PR-PERSON-ID.
+           START EMPLOYEE-MASTER-FILE KEY IS NOT LESS THAN PR-PERSON-ID
+               INVALID KEY
+                   DISPLAY "No employee records on file."
+           END-START.
+           IF WS-EMP-STATUS = "00"
+               PERFORM 3410-READ-NEXT-EMPLOYEE THRU 3410-EXIT
+               PERFORM UNTIL WS-EMP-STATUS NOT = "00"
+                   DISPLAY PR-PERSON-ID " " EM-NAME " " EM-AMOUNT
+                       " " PR-AGE " " EM-MYID
+                   PERFORM 3410-READ-NEXT-EMPLOYEE THRU 3410-EXIT
+               END-PERFORM
+           END-IF.
+       3400-EXIT.
+           EXIT.
+
+       3410-READ-NEXT-EMPLOYEE.
+           READ EMPLOYEE-MASTER-FILE NEXT RECORD
+               AT END
+                   CONTINUE
+           END-READ.
+       3410-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  4000-LOAD-MODE : add each new hire on EMPLOAD to EMPMSTR,    *
+      *                   unattended, using the same MyID format      *
+      *                   check as the interactive Add Employee menu  *
+      *                   option                                       *
+      *****************************************************************
+       4000-LOAD-MODE.
+           OPEN INPUT EMPLOYEE-LOAD-FILE.
+           OPEN I-O EMPLOYEE-MASTER-FILE.
+           IF WS-EMP-STATUS = "35"
+               OPEN OUTPUT EMPLOYEE-MASTER-FILE
+               CLOSE EMPLOYEE-MASTER-FILE
+               OPEN I-O EMPLOYEE-MASTER-FILE
+           END-IF.
+           IF WS-LOAD-STATUS = "00"
+               PERFORM 4100-READ-LOAD-RECORD THRU 4100-EXIT
+               PERFORM UNTIL WS-LOAD-EOF-YES
+                   PERFORM 4200-PROCESS-LOAD-RECORD THRU 4200-EXIT
+                   PERFORM 4100-READ-LOAD-RECORD THRU 4100-EXIT
+               END-PERFORM
+               CLOSE EMPLOYEE-LOAD-FILE
+           ELSE
+               MOVE "EMPLOYEE-LOAD-FILE" TO WS-EXC-FIELD-NAME
+               MOVE WS-LOAD-STATUS       TO WS-EXC-BAD-VALUE
+               MOVE "EMPLOAD COULD NOT BE OPENED"
+                                         TO WS-EXC-REASON
+               PERFORM 9100-WRITE-EXCEPTION THRU 9100-EXIT
+           END-IF.
+           CLOSE EMPLOYEE-MASTER-FILE.
+       4000-EXIT.
+           EXIT.
+
+       4100-READ-LOAD-RECORD.
+           READ EMPLOYEE-LOAD-FILE
+               AT END
+                   MOVE 'Y' TO WS-LOAD-EOF-SWITCH
+           END-READ.
+       4100-EXIT.
+           EXIT.
+
+       4200-PROCESS-LOAD-RECORD.
+           MOVE EL-MYID TO MyID.
+           PERFORM 1100-VALIDATE-MYID THRU 1100-EXIT.
+           MOVE EL-PERSON-ID TO WS-AUD-KEY-ID.
+           MOVE EL-NAME      TO WS-AUD-KEY-INPUT.
+           IF NOT WS-MYID-VALID
+               MOVE "MYID"          TO WS-EXC-FIELD-NAME
+               MOVE EL-MYID         TO WS-EXC-BAD-VALUE
+               MOVE "BAD BADGE FORMAT" TO WS-EXC-REASON
+               PERFORM 9100-WRITE-EXCEPTION THRU 9100-EXIT
+               MOVE "LOAD REJECTED" TO WS-AUD-KEY-RESULT
+           ELSE
+               MOVE SPACES         TO EM-EMPLOYEE-RECORD
+               MOVE EL-PERSON-ID   TO PR-PERSON-ID
+               MOVE EL-NAME        TO EM-NAME
+               MOVE EL-AMOUNT      TO EM-AMOUNT
+               MOVE EL-AGE         TO PR-AGE
+               MOVE EL-MYID        TO EM-MYID
+               WRITE EM-EMPLOYEE-RECORD
+                   INVALID KEY
+                       MOVE "PERSON-ID"     TO WS-EXC-FIELD-NAME
+                       MOVE EL-PERSON-ID    TO WS-EXC-BAD-VALUE
+                       MOVE "EMPLOYEE ID ALREADY EXISTS"
+                                            TO WS-EXC-REASON
+                       PERFORM 9100-WRITE-EXCEPTION THRU 9100-EXIT
+                       MOVE "LOAD REJECTED" TO WS-AUD-KEY-RESULT
+                   NOT INVALID KEY
+                       MOVE "LOAD OK"       TO WS-AUD-KEY-RESULT
+               END-WRITE
+           END-IF.
+           PERFORM 9200-WRITE-AUDIT-LOG THRU 9200-EXIT.
+       4200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  9100-WRITE-EXCEPTION : append one rejected entry to the      *
+      *                         shared EXCPRPT exception report       *
+      *****************************************************************
+       9100-WRITE-EXCEPTION.
+           MOVE SPACES         TO EX-EXCEPTION-RECORD.
+           MOVE "VARIABLE"     TO EX-PROGRAM-ID.
+           ACCEPT EX-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT EX-RUN-TIME FROM TIME.
+           MOVE WS-EXC-FIELD-NAME TO EX-FIELD-NAME.
+           MOVE WS-EXC-BAD-VALUE  TO EX-BAD-VALUE.
+           MOVE WS-EXC-REASON     TO EX-REASON.
+           WRITE EX-EXCEPTION-RECORD.
+       9100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  9150-LOG-AUDIT-OVERFLOW : a STRING building the audit-log    *
+      *                            key ran out of room - flag it to   *
+      *                            EXCPRPT instead of silently         *
+      *                            dropping the tail of the value      *
+      *****************************************************************
+       9150-LOG-AUDIT-OVERFLOW.
+           MOVE "AUDIT-LOG-KEY" TO WS-EXC-FIELD-NAME.
+           MOVE WS-AUD-KEY-ID   TO WS-EXC-BAD-VALUE.
+           MOVE "AUDIT STRING OVERFLOWED KEY" TO WS-EXC-REASON.
+           PERFORM 9100-WRITE-EXCEPTION THRU 9100-EXIT.
+       9150-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  9200-WRITE-AUDIT-LOG : append one run/transaction record to  *
+      *                         the shared AUDITLOG audit trail       *
+      *****************************************************************
+       9200-WRITE-AUDIT-LOG.
+           MOVE SPACES         TO AU-AUDIT-RECORD.
+           MOVE "VARIABLE"     TO AU-PROGRAM-ID.
+           ACCEPT AU-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT AU-RUN-TIME FROM TIME.
+           MOVE WS-AUD-KEY-ID     TO AU-KEY-ID.
+           MOVE WS-AUD-KEY-INPUT  TO AU-KEY-INPUT.
+           MOVE WS-AUD-KEY-RESULT TO AU-KEY-RESULT.
+           WRITE AU-AUDIT-RECORD.
+       9200-EXIT.
+           EXIT.
