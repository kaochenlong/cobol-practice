@@ -0,0 +1,160 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Driver.
+       AUTHOR. RKM.
+       INSTALLATION. Wellness and Payroll Batch Support.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+      *****************************************************************
+      *  MODIFICATION HISTORY                                         *
+      *  ------------------------------------------------------------ *
+      *  2026-08-09  RKM  First cut : chains Variables, InputAndOutput,*
+      *                   BMICalculator (batch) and Operations         *
+      *                   (batch) in sequence, checkpointing after     *
+      *                   each step so a blown-up run can restart      *
+      *                   from the failed step instead of the top.     *
+      *  2026-08-09  RKM  Clear DRVCKPT once a run finishes all four   *
+      *                   steps clean, so the next day's batch window  *
+      *                   starts back at step 1 instead of finding     *
+      *                   yesterday's completed checkpoint and         *
+      *                   skipping every step forever.                 *
+      *  2026-08-09  RKM  Drive Variables with its new LOAD mode and   *
+      *                   InputAndOutput with its new BATCH mode, so   *
+      *                   this job actually maintains EMPMSTR and      *
+      *                   takes survey intake unattended instead of    *
+      *                   falling into a keyboard-driven mode nobody   *
+      *                   is there to answer.                          *
+      *****************************************************************
+      *  This is the daily wellness-and-intake batch job.  It runs    *
+      *  the four standalone programs one after another the same way  *
+      *  a JCL job stream would run one step after another, except    *
+      *  the "job control" lives here in DRVCKPT instead of an        *
+      *  operator's PROC library.                                      *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "DRVCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKPOINT-FILE.
+       01  CK-CHECKPOINT-RECORD        PIC X(12).
+
+       WORKING-STORAGE SECTION.
+      *****************************************************************
+      *  The job step table : one entry per program in run order.     *
+      *  Loaded the old way, via REDEFINES of literal FILLERs, so the *
+      *  step list can be read straight off this page.                *
+      *****************************************************************
+       01  WS-STEP-DATA.
+           05  FILLER PIC X(52) VALUE
+               "VARIABLES   ./04-variable LOAD".
+           05  FILLER PIC X(52) VALUE
+               "INPTOUTP    ./05-input-and-output BATCH".
+           05  FILLER PIC X(52) VALUE
+               "BMICALC     ./06-bmi-calculator BATCH              ".
+           05  FILLER PIC X(52) VALUE
+               "OPERATNS    ./07-operations BATCH                  ".
+       01  WS-STEP-TABLE REDEFINES WS-STEP-DATA.
+           05  WS-STEP-ENTRY OCCURS 4 TIMES INDEXED BY WS-STEP-IDX.
+               10  WS-STEP-NAME        PIC X(12).
+               10  WS-STEP-COMMAND     PIC X(40).
+
+       77  WS-CKPT-STATUS               PIC X(02)  VALUE SPACES.
+       77  WS-RESUME-INDEX              PIC 9(01)  VALUE ZERO.
+       77  WS-STEP-RC                   PIC S9(05) VALUE ZERO.
+       77  WS-ABORT-SWITCH              PIC X(01)  VALUE 'N'.
+           88  WS-ABORT-YES                        VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-READ-CHECKPOINT THRU 1000-EXIT.
+           PERFORM 2000-RUN-ONE-STEP THRU 2000-EXIT
+               VARYING WS-STEP-IDX FROM 1 BY 1
+               UNTIL WS-STEP-IDX > 4 OR WS-ABORT-YES.
+           IF WS-ABORT-YES
+               DISPLAY "Driver job ended early - rerun to resume."
+           ELSE
+               PERFORM 3000-CLEAR-CHECKPOINT THRU 3000-EXIT
+               DISPLAY "Driver job completed all steps."
+           END-IF.
+           STOP RUN.
+
+      *****************************************************************
+      *  1000-READ-CHECKPOINT : find the last completed step, if any, *
+      *                         so we resume after it instead of      *
+      *                         rerunning steps that already finished *
+      *****************************************************************
+       1000-READ-CHECKPOINT.
+           MOVE ZERO TO WS-RESUME-INDEX.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       PERFORM 1100-CHECK-STEP-NAME THRU 1100-EXIT
+                           VARYING WS-STEP-IDX FROM 1 BY 1
+                           UNTIL WS-STEP-IDX > 4
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       1100-CHECK-STEP-NAME.
+           IF CK-CHECKPOINT-RECORD = WS-STEP-NAME(WS-STEP-IDX)
+               MOVE WS-STEP-IDX TO WS-RESUME-INDEX
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2000-RUN-ONE-STEP : run this step's program unless it is at  *
+      *                      or before the last completed checkpoint  *
+      *****************************************************************
+       2000-RUN-ONE-STEP.
+           IF WS-STEP-IDX <= WS-RESUME-INDEX
+               DISPLAY "Skipping completed step: "
+                   WS-STEP-NAME(WS-STEP-IDX)
+           ELSE
+               DISPLAY "Running step: " WS-STEP-NAME(WS-STEP-IDX)
+               CALL "SYSTEM" USING WS-STEP-COMMAND(WS-STEP-IDX)
+                   RETURNING WS-STEP-RC
+               IF WS-STEP-RC = ZERO
+                   PERFORM 2100-WRITE-CHECKPOINT THRU 2100-EXIT
+               ELSE
+                   DISPLAY "Step " WS-STEP-NAME(WS-STEP-IDX)
+                       " failed, return code " WS-STEP-RC
+                   SET WS-ABORT-YES TO TRUE
+               END-IF
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2100-WRITE-CHECKPOINT : record this step as the last one     *
+      *                          completed successfully                *
+      *****************************************************************
+       2100-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE SPACES TO CK-CHECKPOINT-RECORD.
+           MOVE WS-STEP-NAME(WS-STEP-IDX) TO CK-CHECKPOINT-RECORD.
+           WRITE CK-CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+       2100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  3000-CLEAR-CHECKPOINT : wipe DRVCKPT after a clean run of all *
+      *                          four steps so the next invocation is *
+      *                          treated as a fresh day's batch window*
+      *****************************************************************
+       3000-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+       3000-EXIT.
+           EXIT.
